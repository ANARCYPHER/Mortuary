@@ -0,0 +1,54 @@
+      * COBOL MORTUARY
+      * Virtual MORGUE -
+      *
+      * Shared case record layout for CASE-MASTER, the indexed file
+      * PRG4 (death4.cobol) captures intake into. Any program that
+      * reads or writes case data (register report, inquiry, archive,
+      * disposition extract, billing extract, reconciliation, month-end
+      * summary) copies this member instead of re-declaring the layout.
+      *
+      * NOK-NAME is the decedent's next-of-kin contact name carried on
+      * the case record itself for quick display; the full contact
+      * detail (phone, relationship) lives in NOK-MASTER, keyed the
+      * same way by ROLLNO.
+      *
+      * PART-ASSIGNED/PART-QTY record the inventory-file part (casket,
+      * supply item) issued to this case at intake, so PRG4 can
+      * auto-decrement QTY-ON-HAND on inventory-file instead of
+      * relying on a separate manual inventory transaction. Zero
+      * PART-ASSIGNED means no part was issued at intake.
+      *
+      * Caller supplies the 01-level record name, e.g.:
+      *     01 G1.
+      *         COPY CASEREC.
+      *
+           02 ROLLNO PIC 9(3).
+           02 FILLER PIC X.
+           02 STUNAME PIC A(8).
+           02 FILLER PIC X.
+           02 MARK1 PIC 9(3).
+           02 FILLER PIC X.
+           02 MARK2 PIC 9(3).
+           02 FILLER PIC X.
+           02 MARK3 PIC 9(3).
+           02 FILLER PIC X.
+           02 NOK-NAME PIC A(8).
+           02 FILLER PIC X.
+           02 PART-ASSIGNED PIC 9(6).
+           02 FILLER PIC X.
+           02 PART-QTY PIC 9(5).
+           02 FILLER PIC X.
+           02 DISPOSITION-TYPE PIC X.
+      *    DISPOSITION-TYPE: B - burial, C - cremation, O - other/
+      *    transfer to another facility. Read by PRG18's disposition
+      *    extract once a case reaches CASE-STATUS 'R' or 'D'.
+           02 FILLER PIC X.
+           02 INTAKE-DATE PIC 9(8).
+           02 FILLER PIC X.
+           02 CASE-STATUS PIC X.
+      *    CASE-STATUS workflow (enforced by PRG16, death16.cobol):
+      *        I - intake (set by PRG4 on save)
+      *        P - prepared / embalmed
+      *        R - ready for release to family or disposition site
+      *        D - disposition complete (matches PRG15's purge test)
+      *        C - case closed, billing complete, archive-eligible
