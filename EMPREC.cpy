@@ -0,0 +1,22 @@
+      * COBOL MORTUARY
+      * Virtual MORGUE -
+      *
+      * Shared staff record layout for EMPLOYEE-MASTER, the indexed
+      * file PRG6 (death6.cobol) maintains. Caller supplies the
+      * 01-level record name, e.g.:
+      *     01 EMPLOYEE-RECORD.
+      *         COPY EMPREC.
+      *
+      * ALPNUM doubles as the alternate record key and the staff
+      * license/credential number; LICENSE-STATE/LICENSE-EXPIRY round
+      * that out into a full credential field set.
+      *
+           02 EMPID PIC 9(5).
+           02 FILLER PIC X.
+           02 EMPNAME PIC A(20).
+           02 FILLER PIC X.
+           02 ALPNUM PIC X(10).
+           02 FILLER PIC X.
+           02 LICENSE-STATE PIC X(2).
+           02 FILLER PIC X.
+           02 LICENSE-EXPIRY PIC 9(8).
