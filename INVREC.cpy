@@ -0,0 +1,25 @@
+      * COBOL MORTUARY
+      * Virtual MORGUE -
+      *
+      * Shared parts-inventory record layout for inventory-file, per
+      * the indexed design in xli3.cobol (FILESYSFILE-KEY primary key,
+      * ALTKEY1/ALTKEY2 alternates). xli2.cobol's plain sequential
+      * ASSIGN-by-path design is superseded by this one - PRG5
+      * (death5.cobol) is the program of record for inventory-file.
+      * Caller supplies the 01-level record name, e.g.:
+      *     01 INVENTORY-RECORD.
+      *         COPY INVREC.
+      *
+           02 FILESYSFILE-KEY PIC 9(6).
+           02 FILLER PIC X.
+           02 PART-DESC PIC X(20).
+           02 FILLER PIC X.
+           02 QTY-ON-HAND PIC 9(5).
+           02 FILLER PIC X.
+           02 ALTKEY1 PIC X(10).
+           02 FILLER PIC X.
+           02 ALTKEY2 PIC X(10).
+           02 FILLER PIC X.
+           02 REORDER-POINT PIC 9(5).
+           02 FILLER PIC X.
+           02 UNIT-PRICE PIC 9(5)V99.
