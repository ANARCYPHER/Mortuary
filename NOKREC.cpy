@@ -0,0 +1,22 @@
+      * COBOL MORTUARY
+      * Virtual MORGUE -
+      *
+      * Shared next-of-kin contact record layout for NOK-MASTER, keyed
+      * by the same ROLLNO as CASE-MASTER. CASEREC.cpy's NOK-NAME field
+      * stays on the case record for quick display; full contact
+      * detail (phone, relationship, address) lives here instead of
+      * being crammed onto the case record.
+      *
+      * Caller supplies the 01-level record name, e.g.:
+      *     01 NOK1.
+      *         COPY NOKREC.
+      *
+           02 NOK-ROLLNO PIC 9(3).
+           02 FILLER PIC X.
+           02 NOK-CONTACT-NAME PIC A(8).
+           02 FILLER PIC X.
+           02 NOK-RELATIONSHIP PIC X(10).
+           02 FILLER PIC X.
+           02 NOK-PHONE PIC X(12).
+           02 FILLER PIC X.
+           02 NOK-ADDRESS PIC X(30).
