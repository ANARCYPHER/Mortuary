@@ -1,7 +1,9 @@
-from flask import Flask, render_template
+import os
+import subprocess
+from flask import Flask, render_template, request
 
 #Instaces
-app = Flask(__name__)  
+app = Flask(__name__)
 
 #Routes
 @app.route('/')
@@ -9,20 +11,33 @@ app = Flask(__name__)
 def index():
     return "<h1>Index</h1>"
 
-=====
-2
-from flask import Flask, render_template
-
-#Instaces
-app = Flask(__name__)  
-
-#Routes
-@app.route('/')
-
-def index():
-    return "<h1>Index</h1>"
+def lookup_case_by_name(stuname, requester='unknown'):
+    # Same PRG20 shell-out as wtfforms.cobol's NamerForm - keeps the
+    # two prototype front ends consistent once STUNAME lookup is real.
+    # "Who" logged is the caller's IP - there's no login on this route.
+    result = subprocess.run(
+        ['./PRG20'],
+        input=stuname + '\n' + requester + '\n',
+        capture_output=True,
+        text=True,
+        cwd=os.path.dirname(os.path.abspath(__file__)) or '.'
+    )
+    matches = []
+    for line in result.stdout.splitlines():
+        if line.startswith('FOUND|'):
+            parts = line.split('|')
+            matches.append({
+                'rollno': parts[1],
+                'stuname': parts[2],
+                'status': parts[3],
+                'intake_date': parts[4],
+            })
+    return matches
 
 @app.route('/user/<name>')
 
 def user(name):
-    return "<h1>Serial {}</h1>".format(name)    
\ No newline at end of file
+    matches = lookup_case_by_name(name, request.remote_addr or 'unknown')
+    if matches:
+        return "<h1>Serial {}</h1><p>{} case(s) found</p>".format(name, len(matches))
+    return "<h1>Serial {}</h1><p>No case found</p>".format(name)
