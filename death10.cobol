@@ -0,0 +1,118 @@
+      * COBOL MORTUARY
+      * Virtual MORGUE -
+      *
+      * Inventory inquiry by ALTKEY1 (supplier code) or ALTKEY2
+      * (casket/part category) - the two alternate keys xli3 declared
+      * on inventory-file but nothing previously read by.
+      *
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. PRG10.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT INVENTORY-FILE ASSIGN TO WS-INVENTORY-FILE
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS FILESYSFILE-KEY
+                ALTERNATE RECORD KEY IS ALTKEY1
+                ALTERNATE RECORD KEY IS ALTKEY2
+                FILE STATUS IS WS-FILE-STATUS.
+        DATA DIVISION.
+        FILE SECTION.
+        FD  INVENTORY-FILE.
+        01  INVENTORY-RECORD.
+            COPY INVREC.
+        WORKING-STORAGE SECTION.
+        01 WS-INVENTORY-FILE PIC X(25) VALUE '/user/inventory/parts'.
+        01 WS-FILE-STATUS PIC XX.
+        01 WS-EOF-SWITCH PIC X VALUE 'N'.
+            88 END-OF-MATCHES VALUE 'Y'.
+        01 WS-REPORT-CODE PIC X VALUE SPACES.
+            88 REPORT-BY-SUPPLIER VALUE '1'.
+            88 REPORT-BY-CATEGORY VALUE '2'.
+        01 WS-SEARCH-VALUE PIC X(10).
+        01 WS-MATCH-COUNT PIC 9(5) VALUE ZERO.
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM OPEN-FILES
+           IF WS-FILE-STATUS = '00'
+               PERFORM GET-REPORT-REQUEST
+               EVALUATE TRUE
+                   WHEN REPORT-BY-SUPPLIER
+                       PERFORM REPORT-BY-ALTKEY1
+                   WHEN REPORT-BY-CATEGORY
+                       PERFORM REPORT-BY-ALTKEY2
+                   WHEN OTHER
+                       DISPLAY 'INVALID REPORT CODE'
+               END-EVALUATE
+           END-IF
+           DISPLAY 'PARTS MATCHED: ' WS-MATCH-COUNT
+           PERFORM CLOSE-FILES
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN INPUT INVENTORY-FILE
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING INVENTORY-FILE: '
+                   WS-FILE-STATUS
+           END-IF.
+
+       GET-REPORT-REQUEST.
+           DISPLAY 'REPORT BY (1) SUPPLIER CODE  (2) PART CATEGORY:'
+           ACCEPT WS-REPORT-CODE
+           DISPLAY 'ENTER SUPPLIER CODE OR CATEGORY VALUE:'
+           ACCEPT WS-SEARCH-VALUE.
+
+       REPORT-BY-ALTKEY1.
+           MOVE WS-SEARCH-VALUE TO ALTKEY1
+           START INVENTORY-FILE KEY IS NOT LESS THAN ALTKEY1
+               INVALID KEY
+                   MOVE 'Y' TO WS-EOF-SWITCH
+                   DISPLAY 'NO PARTS FOUND FOR THAT SUPPLIER CODE'
+           END-START
+           PERFORM READ-BY-ALTKEY1 UNTIL END-OF-MATCHES.
+
+       READ-BY-ALTKEY1.
+           READ INVENTORY-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+               NOT AT END
+                   IF ALTKEY1 NOT = WS-SEARCH-VALUE
+                       MOVE 'Y' TO WS-EOF-SWITCH
+                   ELSE
+                       PERFORM DISPLAY-PART
+                   END-IF
+           END-READ.
+
+       REPORT-BY-ALTKEY2.
+           MOVE WS-SEARCH-VALUE TO ALTKEY2
+           START INVENTORY-FILE KEY IS NOT LESS THAN ALTKEY2
+               INVALID KEY
+                   MOVE 'Y' TO WS-EOF-SWITCH
+                   DISPLAY 'NO PARTS FOUND FOR THAT CATEGORY'
+           END-START
+           PERFORM READ-BY-ALTKEY2 UNTIL END-OF-MATCHES.
+
+       READ-BY-ALTKEY2.
+           READ INVENTORY-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+               NOT AT END
+                   IF ALTKEY2 NOT = WS-SEARCH-VALUE
+                       MOVE 'Y' TO WS-EOF-SWITCH
+                   ELSE
+                       PERFORM DISPLAY-PART
+                   END-IF
+           END-READ.
+
+       DISPLAY-PART.
+           DISPLAY 'PART NO : ' FILESYSFILE-KEY
+           DISPLAY 'DESC    : ' PART-DESC
+           DISPLAY 'QTY     : ' QTY-ON-HAND
+           DISPLAY 'ALTKEY1 : ' ALTKEY1
+           DISPLAY 'ALTKEY2 : ' ALTKEY2
+           DISPLAY '----------------------------------------'
+           ADD 1 TO WS-MATCH-COUNT.
+
+       CLOSE-FILES.
+           CLOSE INVENTORY-FILE.
