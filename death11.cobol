@@ -0,0 +1,67 @@
+      * COBOL MORTUARY
+      * Virtual MORGUE -
+      *
+      * Low-stock report - scans inventory-file for any part at or
+      * below its reorder point, so purchasing gets ahead of running
+      * out of a casket size or supply part.
+      *
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. PRG11.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT INVENTORY-FILE ASSIGN TO WS-INVENTORY-FILE
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS FILESYSFILE-KEY
+                ALTERNATE RECORD KEY IS ALTKEY1
+                ALTERNATE RECORD KEY IS ALTKEY2
+                FILE STATUS IS WS-FILE-STATUS.
+        DATA DIVISION.
+        FILE SECTION.
+        FD  INVENTORY-FILE.
+        01  INVENTORY-RECORD.
+            COPY INVREC.
+        WORKING-STORAGE SECTION.
+        01 WS-INVENTORY-FILE PIC X(25) VALUE '/user/inventory/parts'.
+        01 WS-FILE-STATUS PIC XX.
+        01 WS-EOF-SWITCH PIC X VALUE 'N'.
+            88 END-OF-PARTS VALUE 'Y'.
+        01 WS-LOW-STOCK-COUNT PIC 9(5) VALUE ZERO.
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM OPEN-FILES
+           IF WS-FILE-STATUS = '00'
+               DISPLAY '=== LOW STOCK / REORDER ALERT ==='
+               PERFORM CHECK-PART UNTIL END-OF-PARTS
+           END-IF
+           DISPLAY 'PARTS AT OR BELOW REORDER POINT: '
+               WS-LOW-STOCK-COUNT
+           PERFORM CLOSE-FILES
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN INPUT INVENTORY-FILE
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING INVENTORY-FILE: '
+                   WS-FILE-STATUS
+               MOVE 'Y' TO WS-EOF-SWITCH
+           END-IF.
+
+       CHECK-PART.
+           READ INVENTORY-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+               NOT AT END
+                   IF QTY-ON-HAND <= REORDER-POINT
+                       DISPLAY 'PART NO : ' FILESYSFILE-KEY
+                       DISPLAY 'DESC    : ' PART-DESC
+                       DISPLAY 'ON HAND : ' QTY-ON-HAND
+                       DISPLAY 'REORDER : ' REORDER-POINT
+                       DISPLAY '----------------------------------'
+                       ADD 1 TO WS-LOW-STOCK-COUNT
+                   END-IF
+           END-READ.
+
+       CLOSE-FILES.
+           CLOSE INVENTORY-FILE.
