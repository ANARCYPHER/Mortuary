@@ -0,0 +1,223 @@
+      * COBOL MORTUARY
+      * Virtual MORGUE -
+      *
+      * Batch inventory update job - applies a transaction file of
+      * ADD/UPDATE/DELETE quantity changes to inventory-file: ADD adds
+      * TRAN-QTY to on-hand (stock received), UPDATE sets on-hand to
+      * TRAN-QTY exactly (a correction), DELETE subtracts TRAN-QTY from
+      * on-hand (stock consumed) and is rejected if on-hand can't cover
+      * it. Reads and rewrites a checkpoint file after every transaction
+      * so a job that dies partway through (power loss, abend) can be
+      * restarted and will skip everything already applied instead
+      * of double-posting quantity changes.
+      *
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. PRG12.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT INVENTORY-FILE ASSIGN TO WS-INVENTORY-FILE
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS FILESYSFILE-KEY
+                ALTERNATE RECORD KEY IS ALTKEY1
+                ALTERNATE RECORD KEY IS ALTKEY2
+                FILE STATUS IS WS-FILE-STATUS.
+            SELECT INV-TRAN-FILE ASSIGN TO WS-TRAN-FILE
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-TRAN-STATUS.
+            SELECT INV-CHECKPOINT-FILE ASSIGN TO WS-CHECKPOINT-FILE
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-CKPT-STATUS.
+            SELECT INV-AUDIT-LOG ASSIGN TO WS-AUDIT-FILE
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-AUDIT-STATUS.
+        DATA DIVISION.
+        FILE SECTION.
+        FD  INVENTORY-FILE.
+        01  INVENTORY-RECORD.
+            COPY INVREC.
+        FD  INV-AUDIT-LOG.
+        01  AUDIT-LOG-RECORD PIC X(120).
+        FD  INV-TRAN-FILE.
+        01  INV-TRAN-RECORD.
+            02 TRAN-SEQ PIC 9(6).
+            02 FILLER PIC X.
+            02 TRAN-CODE PIC X.
+            02 FILLER PIC X.
+            02 TRAN-PART-KEY PIC 9(6).
+            02 FILLER PIC X.
+            02 TRAN-QTY PIC 9(5).
+        FD  INV-CHECKPOINT-FILE.
+        01  CHECKPOINT-RECORD PIC 9(6).
+        WORKING-STORAGE SECTION.
+        01 WS-INVENTORY-FILE PIC X(25) VALUE '/user/inventory/parts'.
+        01 WS-FILE-STATUS PIC XX.
+        01 WS-TRAN-FILE PIC X(30)
+            VALUE '/user/inventory/inv-tran.dat'.
+        01 WS-TRAN-STATUS PIC XX.
+        01 WS-CHECKPOINT-FILE PIC X(30)
+            VALUE '/user/inventory/inv-ckpt.dat'.
+        01 WS-CKPT-STATUS PIC XX.
+        01 WS-AUDIT-FILE PIC X(40)
+            VALUE '/user/inventory/audit.log'.
+        01 WS-AUDIT-STATUS PIC XX.
+        01 WS-TIMESTAMP PIC X(21).
+        01 WS-BEFORE-QTY PIC 9(5).
+        01 WS-AUDIT-ENTRY.
+            02 AUDIT-OPERATOR PIC X(10).
+            02 FILLER PIC X VALUE SPACE.
+            02 AUDIT-ACTION PIC X(6).
+            02 FILLER PIC X VALUE SPACE.
+            02 AUDIT-PART-KEY PIC 9(6).
+            02 FILLER PIC X VALUE SPACE.
+            02 AUDIT-BEFORE-QTY PIC 9(5).
+            02 FILLER PIC X VALUE SPACE.
+            02 AUDIT-AFTER-QTY PIC 9(5).
+            02 FILLER PIC X VALUE SPACE.
+            02 AUDIT-TIMESTAMP PIC X(21).
+        01 WS-EOF-SWITCH PIC X VALUE 'N'.
+            88 END-OF-TRANS VALUE 'Y'.
+        01 WS-LAST-CHECKPOINT PIC 9(6) VALUE ZERO.
+        01 WS-TRAN-COUNT PIC 9(6) VALUE ZERO.
+        01 WS-SKIP-COUNT PIC 9(6) VALUE ZERO.
+        01 WS-APPLIED-COUNT PIC 9(6) VALUE ZERO.
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM OPEN-FILES
+           PERFORM READ-CHECKPOINT
+           DISPLAY 'RESTARTING AFTER TRAN SEQ: ' WS-LAST-CHECKPOINT
+           PERFORM PROCESS-TRANSACTION UNTIL END-OF-TRANS
+           DISPLAY 'TRANSACTIONS READ    : ' WS-TRAN-COUNT
+           DISPLAY 'TRANSACTIONS SKIPPED : ' WS-SKIP-COUNT
+           DISPLAY 'TRANSACTIONS APPLIED : ' WS-APPLIED-COUNT
+           PERFORM CLOSE-FILES
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN I-O INVENTORY-FILE
+           IF WS-FILE-STATUS = '35'
+               OPEN OUTPUT INVENTORY-FILE
+               CLOSE INVENTORY-FILE
+               OPEN I-O INVENTORY-FILE
+           END-IF
+           OPEN INPUT INV-TRAN-FILE
+           IF WS-TRAN-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING INV-TRAN-FILE: ' WS-TRAN-STATUS
+               MOVE 'Y' TO WS-EOF-SWITCH
+           END-IF
+           OPEN EXTEND INV-AUDIT-LOG
+           IF WS-AUDIT-STATUS = '35'
+               OPEN OUTPUT INV-AUDIT-LOG
+           END-IF.
+
+       READ-CHECKPOINT.
+           OPEN INPUT INV-CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = '00'
+               READ INV-CHECKPOINT-FILE
+                   NOT AT END
+                       MOVE CHECKPOINT-RECORD TO WS-LAST-CHECKPOINT
+               END-READ
+               CLOSE INV-CHECKPOINT-FILE
+           END-IF.
+
+       PROCESS-TRANSACTION.
+           READ INV-TRAN-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+               NOT AT END
+                   ADD 1 TO WS-TRAN-COUNT
+                   IF TRAN-SEQ <= WS-LAST-CHECKPOINT
+                       ADD 1 TO WS-SKIP-COUNT
+                   ELSE
+                       PERFORM APPLY-TRANSACTION
+                       MOVE TRAN-SEQ TO WS-LAST-CHECKPOINT
+                       PERFORM WRITE-CHECKPOINT
+                   END-IF
+           END-READ.
+
+       APPLY-TRANSACTION.
+           MOVE TRAN-PART-KEY TO FILESYSFILE-KEY IN INVENTORY-RECORD
+           EVALUATE TRAN-CODE
+               WHEN 'A'
+                   READ INVENTORY-FILE
+                       INVALID KEY
+                           DISPLAY 'SKIP - PART NOT FOUND: '
+                               TRAN-PART-KEY
+                       NOT INVALID KEY
+                           IF TRAN-QTY > 99999 -
+                                   QTY-ON-HAND IN INVENTORY-RECORD
+                               DISPLAY 'SKIP - QTY EXCEEDS CAPACITY: '
+                                   TRAN-PART-KEY
+                           ELSE
+                               MOVE QTY-ON-HAND IN INVENTORY-RECORD
+                                   TO WS-BEFORE-QTY
+                               ADD TRAN-QTY TO
+                                   QTY-ON-HAND IN INVENTORY-RECORD
+                               REWRITE INVENTORY-RECORD
+                               ADD 1 TO WS-APPLIED-COUNT
+                               PERFORM WRITE-AUDIT-RECORD
+                           END-IF
+                   END-READ
+               WHEN 'U'
+                   READ INVENTORY-FILE
+                       INVALID KEY
+                           DISPLAY 'SKIP - PART NOT FOUND: '
+                               TRAN-PART-KEY
+                       NOT INVALID KEY
+                           MOVE QTY-ON-HAND IN INVENTORY-RECORD
+                               TO WS-BEFORE-QTY
+                           MOVE TRAN-QTY TO
+                               QTY-ON-HAND IN INVENTORY-RECORD
+                           REWRITE INVENTORY-RECORD
+                           ADD 1 TO WS-APPLIED-COUNT
+                           PERFORM WRITE-AUDIT-RECORD
+                   END-READ
+               WHEN 'D'
+                   READ INVENTORY-FILE
+                       INVALID KEY
+                           DISPLAY 'SKIP - PART NOT FOUND: '
+                               TRAN-PART-KEY
+                       NOT INVALID KEY
+                           IF TRAN-QTY > QTY-ON-HAND IN INVENTORY-RECORD
+                               DISPLAY 'SKIP - INSUFFICIENT QTY: '
+                                   TRAN-PART-KEY
+                           ELSE
+                               MOVE QTY-ON-HAND IN INVENTORY-RECORD
+                                   TO WS-BEFORE-QTY
+                               SUBTRACT TRAN-QTY FROM
+                                   QTY-ON-HAND IN INVENTORY-RECORD
+                               REWRITE INVENTORY-RECORD
+                               ADD 1 TO WS-APPLIED-COUNT
+                               PERFORM WRITE-AUDIT-RECORD
+                           END-IF
+                   END-READ
+               WHEN OTHER
+                   DISPLAY 'SKIP - UNKNOWN TRAN CODE: ' TRAN-CODE
+           END-EVALUATE.
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT INV-CHECKPOINT-FILE
+           MOVE WS-LAST-CHECKPOINT TO CHECKPOINT-RECORD
+           WRITE CHECKPOINT-RECORD
+           CLOSE INV-CHECKPOINT-FILE.
+
+       WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+           MOVE 'PRG12' TO AUDIT-OPERATOR
+           EVALUATE TRAN-CODE
+               WHEN 'A' MOVE 'ADD' TO AUDIT-ACTION
+               WHEN 'D' MOVE 'DELETE' TO AUDIT-ACTION
+               WHEN OTHER MOVE 'UPDATE' TO AUDIT-ACTION
+           END-EVALUATE
+           MOVE TRAN-PART-KEY TO AUDIT-PART-KEY
+           MOVE WS-BEFORE-QTY TO AUDIT-BEFORE-QTY
+           MOVE QTY-ON-HAND IN INVENTORY-RECORD TO AUDIT-AFTER-QTY
+           MOVE WS-TIMESTAMP TO AUDIT-TIMESTAMP
+           MOVE WS-AUDIT-ENTRY TO AUDIT-LOG-RECORD
+           WRITE AUDIT-LOG-RECORD.
+
+       CLOSE-FILES.
+           CLOSE INVENTORY-FILE
+           CLOSE INV-TRAN-FILE
+           CLOSE INV-AUDIT-LOG.
