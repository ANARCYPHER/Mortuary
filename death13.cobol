@@ -0,0 +1,163 @@
+      * COBOL MORTUARY
+      * Virtual MORGUE -
+      *
+      * Monthly reconciliation report - totals parts consumed by case
+      * intake (CASE-MASTER's PART-ASSIGNED/PART-QTY, per req 015)
+      * against current QTY-ON-HAND on inventory-file, so purchasing
+      * can see whether recorded consumption lines up with what is
+      * actually left on the shelf. Cross-checks both directions:
+      * consumed parts missing from inventory-file, and inventory-file
+      * parts that no case ever consumed.
+      *
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. PRG13.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT CASE-MASTER ASSIGN TO WS-CASE-FILE
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS ROLLNO-KEY
+                ALTERNATE RECORD KEY IS STUNAME
+                    WITH DUPLICATES
+                ALTERNATE RECORD KEY IS INTAKE-DATE
+                    WITH DUPLICATES
+                ALTERNATE RECORD KEY IS CASE-STATUS
+                    WITH DUPLICATES
+                FILE STATUS IS WS-FILE-STATUS.
+            SELECT INVENTORY-FILE ASSIGN TO WS-INVENTORY-FILE
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS FILESYSFILE-KEY
+                ALTERNATE RECORD KEY IS ALTKEY1
+                ALTERNATE RECORD KEY IS ALTKEY2
+                FILE STATUS IS WS-INV-STATUS.
+        DATA DIVISION.
+        FILE SECTION.
+        FD  CASE-MASTER.
+        01  CASE-MASTER-RECORD.
+            COPY CASEREC REPLACING ==ROLLNO== BY ==ROLLNO-KEY==.
+        FD  INVENTORY-FILE.
+        01  INVENTORY-RECORD.
+            COPY INVREC.
+        WORKING-STORAGE SECTION.
+        01 WS-CASE-FILE PIC X(40) VALUE '/user/mortuary/case-master'.
+        01 WS-FILE-STATUS PIC XX.
+        01 WS-INVENTORY-FILE PIC X(25) VALUE '/user/inventory/parts'.
+        01 WS-INV-STATUS PIC XX.
+        01 WS-EOF-SWITCH PIC X VALUE 'N'.
+            88 END-OF-CASES VALUE 'Y'.
+        01 WS-INV-EOF-SWITCH PIC X VALUE 'N'.
+            88 END-OF-INVENTORY VALUE 'Y'.
+        01 WS-TABLE-COUNT PIC 9(3) VALUE ZERO.
+        01 WS-SUB PIC 9(3).
+        01 WS-MISMATCH-COUNT PIC 9(5) VALUE ZERO.
+        01 WS-FOUND-SWITCH PIC X VALUE 'N'.
+            88 PART-FOUND VALUE 'Y'.
+        01 WS-CONSUMED-TABLE.
+            02 WS-CONSUMED-ENTRY OCCURS 100 TIMES.
+                03 WS-CONSUMED-PART PIC 9(6).
+                03 WS-CONSUMED-QTY PIC 9(7).
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM OPEN-FILES
+           IF WS-FILE-STATUS = '00'
+               PERFORM BUILD-CONSUMPTION-TABLE UNTIL END-OF-CASES
+               DISPLAY '=== MONTHLY RECONCILIATION REPORT ==='
+               PERFORM PRINT-RECONCILIATION
+                   VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > WS-TABLE-COUNT
+               MOVE ZERO TO FILESYSFILE-KEY
+               START INVENTORY-FILE KEY IS NOT LESS THAN FILESYSFILE-KEY
+                   INVALID KEY
+                       MOVE 'Y' TO WS-INV-EOF-SWITCH
+               END-START
+               PERFORM SCAN-INVENTORY-FOR-UNMATCHED
+                   UNTIL END-OF-INVENTORY
+               DISPLAY 'PARTS RECONCILED: ' WS-TABLE-COUNT
+                   ' MISMATCHED: ' WS-MISMATCH-COUNT
+           END-IF
+           PERFORM CLOSE-FILES
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN INPUT CASE-MASTER
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING CASE-MASTER: ' WS-FILE-STATUS
+           END-IF
+           OPEN INPUT INVENTORY-FILE
+           IF WS-INV-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING INVENTORY-FILE: ' WS-INV-STATUS
+           END-IF.
+
+       BUILD-CONSUMPTION-TABLE.
+           READ CASE-MASTER NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+               NOT AT END
+                   IF PART-ASSIGNED > ZERO
+                       PERFORM ACCUMULATE-CONSUMPTION
+                   END-IF
+           END-READ.
+
+       ACCUMULATE-CONSUMPTION.
+           MOVE 'N' TO WS-FOUND-SWITCH
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+               UNTIL WS-SUB > WS-TABLE-COUNT
+               IF WS-CONSUMED-PART(WS-SUB) = PART-ASSIGNED
+                   ADD PART-QTY TO WS-CONSUMED-QTY(WS-SUB)
+                   MOVE 'Y' TO WS-FOUND-SWITCH
+               END-IF
+           END-PERFORM
+           IF NOT PART-FOUND
+               IF WS-TABLE-COUNT < 100
+                   ADD 1 TO WS-TABLE-COUNT
+                   MOVE PART-ASSIGNED
+                       TO WS-CONSUMED-PART(WS-TABLE-COUNT)
+                   MOVE PART-QTY TO WS-CONSUMED-QTY(WS-TABLE-COUNT)
+               ELSE
+                   DISPLAY 'CONSUMPTION TABLE FULL - DATA DROPPED '
+                       'FOR PART: ' PART-ASSIGNED
+               END-IF
+           END-IF.
+
+       PRINT-RECONCILIATION.
+           MOVE WS-CONSUMED-PART(WS-SUB) TO FILESYSFILE-KEY
+           READ INVENTORY-FILE
+               INVALID KEY
+                   ADD 1 TO WS-MISMATCH-COUNT
+                   DISPLAY 'PART ' WS-CONSUMED-PART(WS-SUB)
+                       ' CONSUMED ' WS-CONSUMED-QTY(WS-SUB)
+                       ' ON HAND ????? (NOT IN INVENTORY-FILE)'
+               NOT INVALID KEY
+                   DISPLAY 'PART ' FILESYSFILE-KEY
+                       ' CONSUMED ' WS-CONSUMED-QTY(WS-SUB)
+                       ' ON HAND ' QTY-ON-HAND
+           END-READ.
+
+       SCAN-INVENTORY-FOR-UNMATCHED.
+           READ INVENTORY-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-INV-EOF-SWITCH
+               NOT AT END
+                   PERFORM LOOKUP-CONSUMED-PART
+                   IF NOT PART-FOUND
+                       ADD 1 TO WS-MISMATCH-COUNT
+                       DISPLAY 'PART ' FILESYSFILE-KEY
+                           ' ON HAND ' QTY-ON-HAND
+                           ' CONSUMED ????? (NO CASE CONSUMPTION)'
+                   END-IF
+           END-READ.
+
+       LOOKUP-CONSUMED-PART.
+           MOVE 'N' TO WS-FOUND-SWITCH
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+               UNTIL WS-SUB > WS-TABLE-COUNT
+               IF WS-CONSUMED-PART(WS-SUB) = FILESYSFILE-KEY
+                   MOVE 'Y' TO WS-FOUND-SWITCH
+               END-IF
+           END-PERFORM.
+
+       CLOSE-FILES.
+           CLOSE CASE-MASTER
+           CLOSE INVENTORY-FILE.
