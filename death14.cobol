@@ -0,0 +1,123 @@
+      * COBOL MORTUARY
+      * Virtual MORGUE -
+      *
+      * Billing extract - joins CASE-MASTER (register plus assigned
+      * part per req 015) with inventory-file's UNIT-PRICE so billing
+      * has a per-case extended charge for the part issued at intake.
+      * Written to a line-sequential extract file for the billing
+      * system to pick up, the same way the audit log (req 013) writes
+      * a plain-text feed for downstream consumption.
+      *
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. PRG14.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT CASE-MASTER ASSIGN TO WS-CASE-FILE
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS ROLLNO-KEY
+                FILE STATUS IS WS-FILE-STATUS.
+            SELECT INVENTORY-FILE ASSIGN TO WS-INVENTORY-FILE
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS FILESYSFILE-KEY
+                ALTERNATE RECORD KEY IS ALTKEY1
+                ALTERNATE RECORD KEY IS ALTKEY2
+                FILE STATUS IS WS-INV-STATUS.
+            SELECT BILLING-EXTRACT ASSIGN TO WS-EXTRACT-FILE
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-EXTRACT-STATUS.
+        DATA DIVISION.
+        FILE SECTION.
+        FD  CASE-MASTER.
+        01  CASE-MASTER-RECORD.
+            COPY CASEREC REPLACING ==ROLLNO== BY ==ROLLNO-KEY==.
+        FD  INVENTORY-FILE.
+        01  INVENTORY-RECORD.
+            COPY INVREC.
+        FD  BILLING-EXTRACT.
+        01  BILLING-EXTRACT-RECORD PIC X(100).
+        WORKING-STORAGE SECTION.
+        01 WS-CASE-FILE PIC X(40) VALUE '/user/mortuary/case-master'.
+        01 WS-FILE-STATUS PIC XX.
+        01 WS-INVENTORY-FILE PIC X(25) VALUE '/user/inventory/parts'.
+        01 WS-INV-STATUS PIC XX.
+        01 WS-EXTRACT-FILE PIC X(30)
+            VALUE '/user/billing/billing.dat'.
+        01 WS-EXTRACT-STATUS PIC XX.
+        01 WS-EOF-SWITCH PIC X VALUE 'N'.
+            88 END-OF-CASES VALUE 'Y'.
+        01 WS-CASE-COUNT PIC 9(5) VALUE ZERO.
+        01 WS-EXTENDED-PRICE PIC 9(7)V99 VALUE ZERO.
+        01 WS-BILLING-LINE.
+            02 BL-ROLLNO PIC 9(3).
+            02 FILLER PIC X VALUE SPACE.
+            02 BL-STUNAME PIC A(8).
+            02 FILLER PIC X VALUE SPACE.
+            02 BL-PART PIC 9(6).
+            02 FILLER PIC X VALUE SPACE.
+            02 BL-DESC PIC X(20).
+            02 FILLER PIC X VALUE SPACE.
+            02 BL-QTY PIC 9(5).
+            02 FILLER PIC X VALUE SPACE.
+            02 BL-UNIT-PRICE PIC 9(5)V99.
+            02 FILLER PIC X VALUE SPACE.
+            02 BL-EXTENDED-PRICE PIC 9(7)V99.
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM OPEN-FILES
+           IF WS-FILE-STATUS = '00'
+               PERFORM EXTRACT-CASE UNTIL END-OF-CASES
+           END-IF
+           DISPLAY 'CASES EXTRACTED FOR BILLING: ' WS-CASE-COUNT
+           PERFORM CLOSE-FILES
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN INPUT CASE-MASTER
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING CASE-MASTER: ' WS-FILE-STATUS
+           END-IF
+           OPEN INPUT INVENTORY-FILE
+           IF WS-INV-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING INVENTORY-FILE: ' WS-INV-STATUS
+           END-IF
+           OPEN OUTPUT BILLING-EXTRACT.
+
+       EXTRACT-CASE.
+           READ CASE-MASTER NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+               NOT AT END
+                   IF PART-ASSIGNED > ZERO
+                       PERFORM WRITE-BILLING-LINE
+                   END-IF
+           END-READ.
+
+       WRITE-BILLING-LINE.
+           MOVE ROLLNO-KEY TO BL-ROLLNO
+           MOVE STUNAME TO BL-STUNAME
+           MOVE PART-ASSIGNED TO BL-PART
+           MOVE PART-QTY TO BL-QTY
+           MOVE PART-ASSIGNED TO FILESYSFILE-KEY IN INVENTORY-RECORD
+           READ INVENTORY-FILE
+               INVALID KEY
+                   MOVE SPACES TO BL-DESC
+                   MOVE ZERO TO BL-UNIT-PRICE
+                   MOVE ZERO TO BL-EXTENDED-PRICE
+               NOT INVALID KEY
+                   MOVE PART-DESC TO BL-DESC
+                   MOVE UNIT-PRICE TO BL-UNIT-PRICE
+                   MULTIPLY PART-QTY BY UNIT-PRICE
+                       GIVING WS-EXTENDED-PRICE
+                   MOVE WS-EXTENDED-PRICE TO BL-EXTENDED-PRICE
+           END-READ
+           MOVE WS-BILLING-LINE TO BILLING-EXTRACT-RECORD
+           WRITE BILLING-EXTRACT-RECORD
+           ADD 1 TO WS-CASE-COUNT.
+
+       CLOSE-FILES.
+           CLOSE CASE-MASTER
+           CLOSE INVENTORY-FILE
+           CLOSE BILLING-EXTRACT.
