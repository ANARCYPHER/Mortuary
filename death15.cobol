@@ -0,0 +1,114 @@
+      * COBOL MORTUARY
+      * Virtual MORGUE -
+      *
+      * Archive/purge job - moves aged, closed-out case records off
+      * CASE-MASTER onto a line-sequential archive file and deletes
+      * them from the live indexed file, the same before-image-then-
+      * delete shape UPDATE-PART/DELETE-PART in PRG5 use for their
+      * audit trail (req 013).
+      *
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. PRG15.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT CASE-MASTER ASSIGN TO WS-CASE-FILE
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS ROLLNO-KEY
+                ALTERNATE RECORD KEY IS STUNAME
+                    WITH DUPLICATES
+                ALTERNATE RECORD KEY IS INTAKE-DATE
+                    WITH DUPLICATES
+                ALTERNATE RECORD KEY IS CASE-STATUS
+                    WITH DUPLICATES
+                FILE STATUS IS WS-FILE-STATUS.
+            SELECT CASE-ARCHIVE ASSIGN TO WS-ARCHIVE-FILE
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-ARCHIVE-STATUS.
+        DATA DIVISION.
+        FILE SECTION.
+        FD  CASE-MASTER.
+        01  CASE-MASTER-RECORD.
+            COPY CASEREC REPLACING ==ROLLNO== BY ==ROLLNO-KEY==.
+        FD  CASE-ARCHIVE.
+        01  CASE-ARCHIVE-RECORD PIC X(80).
+        WORKING-STORAGE SECTION.
+        01 WS-CASE-FILE PIC X(40) VALUE '/user/mortuary/case-master'.
+        01 WS-FILE-STATUS PIC XX.
+        01 WS-ARCHIVE-FILE PIC X(40)
+            VALUE '/user/mortuary/case-archive.dat'.
+        01 WS-ARCHIVE-STATUS PIC XX.
+        01 WS-EOF-SWITCH PIC X VALUE 'N'.
+            88 END-OF-CASES VALUE 'Y'.
+        01 WS-TODAY PIC 9(8).
+        01 WS-CUTOFF-DAYS PIC 9(5) VALUE 365.
+        01 WS-TODAY-JULIAN PIC 9(7).
+        01 WS-INTAKE-JULIAN PIC 9(7).
+        01 WS-AGE-DAYS PIC 9(7).
+        01 WS-ARCHIVE-COUNT PIC 9(5) VALUE ZERO.
+        01 WS-ROLLNO-TABLE.
+            02 WS-ROLLNO-ENTRY OCCURS 999 TIMES PIC 9(3).
+        01 WS-DELETE-COUNT PIC 9(5) VALUE ZERO.
+        01 WS-SUB PIC 9(5).
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD
+           COMPUTE WS-TODAY-JULIAN =
+               FUNCTION INTEGER-OF-DATE(WS-TODAY)
+           PERFORM OPEN-FILES
+           IF WS-FILE-STATUS = '00'
+               PERFORM SELECT-AGED-CASE UNTIL END-OF-CASES
+               PERFORM PURGE-ARCHIVED-CASES
+                   VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > WS-DELETE-COUNT
+           END-IF
+           DISPLAY 'CASES ARCHIVED: ' WS-ARCHIVE-COUNT
+           PERFORM CLOSE-FILES
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN I-O CASE-MASTER
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING CASE-MASTER: ' WS-FILE-STATUS
+           END-IF
+           OPEN OUTPUT CASE-ARCHIVE.
+
+       SELECT-AGED-CASE.
+           READ CASE-MASTER NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+               NOT AT END
+                   IF CASE-STATUS = 'C' OR CASE-STATUS = 'D'
+                       COMPUTE WS-INTAKE-JULIAN =
+                           FUNCTION INTEGER-OF-DATE(INTAKE-DATE)
+                       COMPUTE WS-AGE-DAYS =
+                           WS-TODAY-JULIAN - WS-INTAKE-JULIAN
+                       IF WS-AGE-DAYS >= WS-CUTOFF-DAYS
+                           PERFORM ARCHIVE-CASE
+                       END-IF
+                   END-IF
+           END-READ.
+
+       ARCHIVE-CASE.
+           MOVE CASE-MASTER-RECORD TO CASE-ARCHIVE-RECORD
+           WRITE CASE-ARCHIVE-RECORD
+           ADD 1 TO WS-ARCHIVE-COUNT
+           ADD 1 TO WS-DELETE-COUNT
+           MOVE ROLLNO-KEY TO WS-ROLLNO-ENTRY(WS-DELETE-COUNT).
+
+       PURGE-ARCHIVED-CASES.
+           MOVE WS-ROLLNO-ENTRY(WS-SUB) TO ROLLNO-KEY
+           READ CASE-MASTER
+               INVALID KEY
+                   DISPLAY 'PURGE SKIPPED - NOT FOUND: ' ROLLNO-KEY
+               NOT INVALID KEY
+                   DELETE CASE-MASTER
+                       INVALID KEY
+                           DISPLAY 'PURGE FAILED: ' ROLLNO-KEY
+                   END-DELETE
+           END-READ.
+
+       CLOSE-FILES.
+           CLOSE CASE-MASTER
+           CLOSE CASE-ARCHIVE.
