@@ -0,0 +1,92 @@
+      * COBOL MORTUARY
+      * Virtual MORGUE -
+      *
+      * Case status workflow transaction - moves a case through
+      * CASE-STATUS (see CASEREC.cpy) one step at a time and rejects
+      * any transition that skips a step or moves backward.
+      *
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. PRG16.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT CASE-MASTER ASSIGN TO WS-CASE-FILE
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS ROLLNO-KEY
+                ALTERNATE RECORD KEY IS STUNAME
+                    WITH DUPLICATES
+                ALTERNATE RECORD KEY IS INTAKE-DATE
+                    WITH DUPLICATES
+                ALTERNATE RECORD KEY IS CASE-STATUS
+                    WITH DUPLICATES
+                FILE STATUS IS WS-FILE-STATUS.
+        DATA DIVISION.
+        FILE SECTION.
+        FD  CASE-MASTER.
+        01  CASE-MASTER-RECORD.
+            COPY CASEREC REPLACING ==ROLLNO== BY ==ROLLNO-KEY==.
+        WORKING-STORAGE SECTION.
+        01 WS-CASE-FILE PIC X(40) VALUE '/user/mortuary/case-master'.
+        01 WS-FILE-STATUS PIC XX.
+        01 WS-NEW-STATUS PIC X VALUE SPACE.
+        01 WS-TRANSITION-OK PIC X VALUE 'N'.
+            88 TRANSITION-VALID VALUE 'Y'.
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM OPEN-CASE-FILE
+           IF WS-FILE-STATUS = '00'
+               DISPLAY 'ROLLNO TO TRANSITION:'
+               ACCEPT ROLLNO-KEY
+               READ CASE-MASTER
+                   INVALID KEY
+                       DISPLAY 'CASE NOT FOUND: ' ROLLNO-KEY
+                   NOT INVALID KEY
+                       PERFORM TRANSITION-CASE
+               END-READ
+           END-IF
+           PERFORM CLOSE-CASE-FILE
+           STOP RUN.
+
+       OPEN-CASE-FILE.
+           OPEN I-O CASE-MASTER
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING CASE-MASTER: ' WS-FILE-STATUS
+           END-IF.
+
+       TRANSITION-CASE.
+           DISPLAY 'CURRENT STATUS: ' CASE-STATUS
+           DISPLAY 'NEW STATUS (P/R/D/C):'
+           ACCEPT WS-NEW-STATUS
+           PERFORM CHECK-TRANSITION
+           IF TRANSITION-VALID
+               MOVE WS-NEW-STATUS TO CASE-STATUS
+               REWRITE CASE-MASTER-RECORD
+                   INVALID KEY
+                       DISPLAY 'TRANSITION FAILED - REWRITE ERROR'
+                   NOT INVALID KEY
+                       DISPLAY 'CASE ' ROLLNO-KEY ' NOW STATUS: '
+                           WS-NEW-STATUS
+               END-REWRITE
+           ELSE
+               DISPLAY 'REJECTED - INVALID TRANSITION FROM '
+                   CASE-STATUS ' TO ' WS-NEW-STATUS
+           END-IF.
+
+       CHECK-TRANSITION.
+           MOVE 'N' TO WS-TRANSITION-OK
+           EVALUATE CASE-STATUS ALSO WS-NEW-STATUS
+               WHEN 'I' ALSO 'P'
+                   MOVE 'Y' TO WS-TRANSITION-OK
+               WHEN 'P' ALSO 'R'
+                   MOVE 'Y' TO WS-TRANSITION-OK
+               WHEN 'R' ALSO 'D'
+                   MOVE 'Y' TO WS-TRANSITION-OK
+               WHEN 'D' ALSO 'C'
+                   MOVE 'Y' TO WS-TRANSITION-OK
+               WHEN OTHER
+                   MOVE 'N' TO WS-TRANSITION-OK
+           END-EVALUATE.
+
+       CLOSE-CASE-FILE.
+           CLOSE CASE-MASTER.
