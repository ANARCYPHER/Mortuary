@@ -0,0 +1,118 @@
+      * COBOL MORTUARY
+      * Virtual MORGUE -
+      *
+      * Next-of-kin contact maintenance - NOK-MASTER indexed file
+      * keyed by the same ROLLNO as CASE-MASTER, per CASEREC.cpy's
+      * header note. Same add/update/delete transaction shape PRG5
+      * uses for inventory-file.
+      *
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. PRG17.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT NOK-MASTER ASSIGN TO WS-NOK-FILE
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS NOK-ROLLNO
+                FILE STATUS IS WS-FILE-STATUS.
+        DATA DIVISION.
+        FILE SECTION.
+        FD  NOK-MASTER.
+        01  NOK-MASTER-RECORD.
+            COPY NOKREC.
+        WORKING-STORAGE SECTION.
+        01 WS-NOK-FILE PIC X(40) VALUE '/user/mortuary/nok-master'.
+        01 WS-FILE-STATUS PIC XX.
+        01 WS-TRAN-CODE PIC X VALUE SPACES.
+            88 TRAN-ADD VALUE 'A'.
+            88 TRAN-UPDATE VALUE 'U'.
+            88 TRAN-DELETE VALUE 'D'.
+            88 TRAN-QUIT VALUE 'X'.
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM OPEN-FILES
+           PERFORM PROCESS-TRANSACTION UNTIL TRAN-QUIT
+           PERFORM CLOSE-FILES
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN I-O NOK-MASTER
+           IF WS-FILE-STATUS = '35'
+               OPEN OUTPUT NOK-MASTER
+               CLOSE NOK-MASTER
+               OPEN I-O NOK-MASTER
+           END-IF
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING NOK-MASTER: ' WS-FILE-STATUS
+               MOVE 'X' TO WS-TRAN-CODE
+           END-IF.
+
+       PROCESS-TRANSACTION.
+           DISPLAY 'ENTER TRANSACTION (A-ADD U-UPDATE D-DELETE X-EXIT)'
+           ACCEPT WS-TRAN-CODE
+           EVALUATE TRUE
+               WHEN TRAN-ADD
+                   PERFORM ADD-NOK
+               WHEN TRAN-UPDATE
+                   PERFORM UPDATE-NOK
+               WHEN TRAN-DELETE
+                   PERFORM DELETE-NOK
+               WHEN TRAN-QUIT
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'INVALID TRANSACTION CODE'
+           END-EVALUATE.
+
+       ADD-NOK.
+           DISPLAY 'ROLLNO, NAME, RELATIONSHIP, PHONE, ADDRESS:'
+           ACCEPT NOK-MASTER-RECORD
+           WRITE NOK-MASTER-RECORD
+               INVALID KEY
+                   DISPLAY 'ADD FAILED - DUPLICATE ROLLNO: '
+                       NOK-ROLLNO
+               NOT INVALID KEY
+                   DISPLAY 'NOK ADDED FOR ROLLNO: ' NOK-ROLLNO
+           END-WRITE.
+
+       UPDATE-NOK.
+           DISPLAY 'ROLLNO TO UPDATE:'
+           ACCEPT NOK-ROLLNO
+           READ NOK-MASTER
+               INVALID KEY
+                   DISPLAY 'UPDATE FAILED - NOT FOUND: ' NOK-ROLLNO
+               NOT INVALID KEY
+                   DISPLAY 'NEW NAME,RELATIONSHIP,PHONE,ADDRESS:'
+                   ACCEPT NOK-CONTACT-NAME
+                   ACCEPT NOK-RELATIONSHIP
+                   ACCEPT NOK-PHONE
+                   ACCEPT NOK-ADDRESS
+                   REWRITE NOK-MASTER-RECORD
+                       INVALID KEY
+                           DISPLAY 'UPDATE FAILED - REWRITE ERROR: '
+                               NOK-ROLLNO
+                       NOT INVALID KEY
+                           DISPLAY 'NOK UPDATED FOR ROLLNO: '
+                               NOK-ROLLNO
+                   END-REWRITE
+           END-READ.
+
+       DELETE-NOK.
+           DISPLAY 'ROLLNO TO DELETE:'
+           ACCEPT NOK-ROLLNO
+           READ NOK-MASTER
+               INVALID KEY
+                   DISPLAY 'DELETE FAILED - NOT FOUND: ' NOK-ROLLNO
+               NOT INVALID KEY
+                   DELETE NOK-MASTER
+                       INVALID KEY
+                           DISPLAY 'DELETE FAILED - DELETE ERROR: '
+                               NOK-ROLLNO
+                       NOT INVALID KEY
+                           DISPLAY 'NOK DELETED FOR ROLLNO: '
+                               NOK-ROLLNO
+                   END-DELETE
+           END-READ.
+
+       CLOSE-FILES.
+           CLOSE NOK-MASTER.
