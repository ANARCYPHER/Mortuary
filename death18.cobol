@@ -0,0 +1,118 @@
+      * COBOL MORTUARY
+      * Virtual MORGUE -
+      *
+      * Disposition extract - for every case that has reached
+      * CASE-STATUS 'R' (ready for release) or 'D' (disposition
+      * complete), writes a hand-off line with the disposition type
+      * and next-of-kin contact for the cemetery or crematorium.
+      *
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. PRG18.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT CASE-MASTER ASSIGN TO WS-CASE-FILE
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS ROLLNO-KEY
+                ALTERNATE RECORD KEY IS STUNAME
+                    WITH DUPLICATES
+                ALTERNATE RECORD KEY IS INTAKE-DATE
+                    WITH DUPLICATES
+                ALTERNATE RECORD KEY IS CASE-STATUS
+                    WITH DUPLICATES
+                FILE STATUS IS WS-FILE-STATUS.
+            SELECT NOK-MASTER ASSIGN TO WS-NOK-FILE
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS NOK-ROLLNO
+                FILE STATUS IS WS-NOK-STATUS.
+            SELECT DISPOSITION-EXTRACT ASSIGN TO WS-EXTRACT-FILE
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-EXTRACT-STATUS.
+        DATA DIVISION.
+        FILE SECTION.
+        FD  CASE-MASTER.
+        01  CASE-MASTER-RECORD.
+            COPY CASEREC REPLACING ==ROLLNO== BY ==ROLLNO-KEY==.
+        FD  NOK-MASTER.
+        01  NOK-MASTER-RECORD.
+            COPY NOKREC.
+        FD  DISPOSITION-EXTRACT.
+        01  DISPOSITION-EXTRACT-RECORD PIC X(100).
+        WORKING-STORAGE SECTION.
+        01 WS-CASE-FILE PIC X(40) VALUE '/user/mortuary/case-master'.
+        01 WS-FILE-STATUS PIC XX.
+        01 WS-NOK-FILE PIC X(40) VALUE '/user/mortuary/nok-master'.
+        01 WS-NOK-STATUS PIC XX.
+        01 WS-EXTRACT-FILE PIC X(40)
+            VALUE '/user/mortuary/disposition.dat'.
+        01 WS-EXTRACT-STATUS PIC XX.
+        01 WS-EOF-SWITCH PIC X VALUE 'N'.
+            88 END-OF-CASES VALUE 'Y'.
+        01 WS-EXTRACT-COUNT PIC 9(5) VALUE ZERO.
+        01 WS-DISPOSITION-LINE.
+            02 DL-ROLLNO PIC 9(3).
+            02 FILLER PIC X VALUE SPACE.
+            02 DL-STUNAME PIC A(8).
+            02 FILLER PIC X VALUE SPACE.
+            02 DL-DISPOSITION-TYPE PIC X.
+            02 FILLER PIC X VALUE SPACE.
+            02 DL-STATUS PIC X.
+            02 FILLER PIC X VALUE SPACE.
+            02 DL-CONTACT-NAME PIC A(8).
+            02 FILLER PIC X VALUE SPACE.
+            02 DL-PHONE PIC X(12).
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM OPEN-FILES
+           IF WS-FILE-STATUS = '00'
+               PERFORM EXTRACT-CASE UNTIL END-OF-CASES
+           END-IF
+           DISPLAY 'CASES EXTRACTED FOR DISPOSITION: ' WS-EXTRACT-COUNT
+           PERFORM CLOSE-FILES
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN INPUT CASE-MASTER
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING CASE-MASTER: ' WS-FILE-STATUS
+           END-IF
+           OPEN INPUT NOK-MASTER
+           IF WS-NOK-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING NOK-MASTER: ' WS-NOK-STATUS
+           END-IF
+           OPEN OUTPUT DISPOSITION-EXTRACT.
+
+       EXTRACT-CASE.
+           READ CASE-MASTER NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+               NOT AT END
+                   IF CASE-STATUS = 'R' OR CASE-STATUS = 'D'
+                       PERFORM WRITE-DISPOSITION-LINE
+                   END-IF
+           END-READ.
+
+       WRITE-DISPOSITION-LINE.
+           MOVE ROLLNO-KEY TO DL-ROLLNO
+           MOVE STUNAME TO DL-STUNAME
+           MOVE DISPOSITION-TYPE TO DL-DISPOSITION-TYPE
+           MOVE CASE-STATUS TO DL-STATUS
+           MOVE ROLLNO-KEY TO NOK-ROLLNO
+           READ NOK-MASTER
+               INVALID KEY
+                   MOVE SPACES TO DL-CONTACT-NAME
+                   MOVE SPACES TO DL-PHONE
+               NOT INVALID KEY
+                   MOVE NOK-CONTACT-NAME TO DL-CONTACT-NAME
+                   MOVE NOK-PHONE TO DL-PHONE
+           END-READ
+           MOVE WS-DISPOSITION-LINE TO DISPOSITION-EXTRACT-RECORD
+           WRITE DISPOSITION-EXTRACT-RECORD
+           ADD 1 TO WS-EXTRACT-COUNT.
+
+       CLOSE-FILES.
+           CLOSE CASE-MASTER
+           CLOSE NOK-MASTER
+           CLOSE DISPOSITION-EXTRACT.
