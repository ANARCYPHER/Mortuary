@@ -0,0 +1,47 @@
+      * COBOL MORTUARY
+      * Virtual MORGUE -
+      *
+      * Error report - lists every rejected intake PRG4 wrote to
+      * CASE-REJECT-FILE, so the front office can see what needs
+      * re-keying without opening the reject file directly.
+      *
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. PRG19.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT CASE-REJECT-FILE ASSIGN TO WS-REJECT-FILE
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-REJECT-STATUS.
+        DATA DIVISION.
+        FILE SECTION.
+        FD  CASE-REJECT-FILE.
+        01  CASE-REJECT-RECORD PIC X(80).
+        WORKING-STORAGE SECTION.
+        01 WS-REJECT-FILE PIC X(40)
+            VALUE '/user/mortuary/case-reject.txt'.
+        01 WS-REJECT-STATUS PIC XX.
+        01 WS-EOF-SWITCH PIC X VALUE 'N'.
+            88 END-OF-REJECTS VALUE 'Y'.
+        01 WS-REJECT-COUNT PIC 9(5) VALUE ZERO.
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           OPEN INPUT CASE-REJECT-FILE
+           IF WS-REJECT-STATUS = '00'
+               DISPLAY '=== CASE INTAKE ERROR REPORT ==='
+               PERFORM READ-REJECT UNTIL END-OF-REJECTS
+           ELSE
+               DISPLAY 'NO REJECT FILE FOUND - NOTHING TO REPORT'
+           END-IF
+           DISPLAY 'REJECTED CASES: ' WS-REJECT-COUNT
+           CLOSE CASE-REJECT-FILE
+           STOP RUN.
+
+       READ-REJECT.
+           READ CASE-REJECT-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+               NOT AT END
+                   DISPLAY CASE-REJECT-RECORD
+                   ADD 1 TO WS-REJECT-COUNT
+           END-READ.
