@@ -0,0 +1,122 @@
+      * COBOL MORTUARY
+      * Virtual MORGUE -
+      *
+      * STUNAME lookup transaction for the web intake form (see
+      * wtfforms.cobol's NamerForm) - takes a name on stdin, reports
+      * every CASE-MASTER record matching that STUNAME in a simple
+      * delimited format the Flask side can parse, and logs every
+      * lookup (who/what/when) to WEB-LOOKUP-AUDIT-LOG.
+      *
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. PRG20.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT CASE-MASTER ASSIGN TO WS-CASE-FILE
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS ROLLNO-KEY
+                ALTERNATE RECORD KEY IS STUNAME
+                    WITH DUPLICATES
+                ALTERNATE RECORD KEY IS INTAKE-DATE
+                    WITH DUPLICATES
+                ALTERNATE RECORD KEY IS CASE-STATUS
+                    WITH DUPLICATES
+                FILE STATUS IS WS-FILE-STATUS.
+            SELECT WEB-LOOKUP-AUDIT-LOG ASSIGN TO WS-AUDIT-FILE
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-AUDIT-STATUS.
+        DATA DIVISION.
+        FILE SECTION.
+        FD  CASE-MASTER.
+        01  CASE-MASTER-RECORD.
+            COPY CASEREC REPLACING ==ROLLNO== BY ==ROLLNO-KEY==.
+        FD  WEB-LOOKUP-AUDIT-LOG.
+        01  WEB-AUDIT-RECORD PIC X(100).
+        WORKING-STORAGE SECTION.
+        01 WS-CASE-FILE PIC X(40) VALUE '/user/mortuary/case-master'.
+        01 WS-FILE-STATUS PIC XX.
+        01 WS-AUDIT-FILE PIC X(40)
+            VALUE '/user/mortuary/web-lookup-audit.txt'.
+        01 WS-AUDIT-STATUS PIC XX.
+        01 WS-SEARCH-NAME PIC A(8).
+        01 WS-REQUESTER PIC X(15) VALUE SPACES.
+        01 WS-EOF-SWITCH PIC X VALUE 'N'.
+            88 END-OF-MATCHES VALUE 'Y'.
+        01 WS-MATCH-COUNT PIC 9(5) VALUE ZERO.
+        01 WS-TIMESTAMP PIC 9(8).
+        01 WS-AUDIT-ENTRY.
+            05 AE-WHO PIC X(15).
+            05 FILLER PIC X VALUE SPACE.
+            05 AE-TIME PIC 9(8).
+            05 FILLER PIC X VALUE SPACE.
+            05 AE-NAME PIC A(8).
+            05 FILLER PIC X VALUE SPACE.
+            05 AE-MATCHES PIC 9(5).
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM OPEN-FILES
+           DISPLAY 'ENTER NAME TO SEARCH:'
+           ACCEPT WS-SEARCH-NAME
+           DISPLAY 'ENTER REQUESTER ID:'
+           ACCEPT WS-REQUESTER
+           IF WS-FILE-STATUS = '00'
+               PERFORM START-ON-NAME
+               IF NOT END-OF-MATCHES
+                   PERFORM READ-MATCH UNTIL END-OF-MATCHES
+               END-IF
+           END-IF
+           IF WS-MATCH-COUNT = ZERO
+               DISPLAY 'NOTFOUND'
+           END-IF
+           PERFORM WRITE-AUDIT-ENTRY
+           PERFORM CLOSE-FILES
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN INPUT CASE-MASTER
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING CASE-MASTER: ' WS-FILE-STATUS
+           END-IF
+           OPEN EXTEND WEB-LOOKUP-AUDIT-LOG
+           IF WS-AUDIT-STATUS = '35'
+               OPEN OUTPUT WEB-LOOKUP-AUDIT-LOG
+           END-IF.
+
+       START-ON-NAME.
+           MOVE WS-SEARCH-NAME TO STUNAME IN CASE-MASTER-RECORD
+           START CASE-MASTER KEY IS NOT LESS THAN STUNAME
+               INVALID KEY
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-START.
+
+       READ-MATCH.
+           READ CASE-MASTER NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+               NOT AT END
+                   IF STUNAME IN CASE-MASTER-RECORD NOT = WS-SEARCH-NAME
+                       MOVE 'Y' TO WS-EOF-SWITCH
+                   ELSE
+                       PERFORM DISPLAY-MATCH
+                   END-IF
+           END-READ.
+
+       DISPLAY-MATCH.
+           DISPLAY 'FOUND|' ROLLNO-KEY '|' STUNAME IN CASE-MASTER-RECORD
+               '|' CASE-STATUS IN CASE-MASTER-RECORD
+               '|' INTAKE-DATE IN CASE-MASTER-RECORD
+           ADD 1 TO WS-MATCH-COUNT.
+
+       WRITE-AUDIT-ENTRY.
+           ACCEPT WS-TIMESTAMP FROM TIME
+           MOVE WS-REQUESTER TO AE-WHO
+           MOVE WS-TIMESTAMP TO AE-TIME
+           MOVE WS-SEARCH-NAME TO AE-NAME
+           MOVE WS-MATCH-COUNT TO AE-MATCHES
+           MOVE WS-AUDIT-ENTRY TO WEB-AUDIT-RECORD
+           WRITE WEB-AUDIT-RECORD.
+
+       CLOSE-FILES.
+           CLOSE CASE-MASTER
+           CLOSE WEB-LOOKUP-AUDIT-LOG.
