@@ -0,0 +1,230 @@
+      * COBOL MORTUARY
+      * Virtual MORGUE -
+      *
+      * Month-end summary - rolls up staff hours (TIME-CLOCK-LOG),
+      * case volume (CASE-MASTER), and inventory usage (PART-ASSIGNED/
+      * PART-QTY on CASE-MASTER) into one report with a control break
+      * by month, replacing the hand-built spreadsheet.
+      *
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. PRG21.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT TIME-CLOCK-LOG ASSIGN TO WS-TIMECLOCK-FILE
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-TIMECLOCK-STATUS.
+            SELECT CASE-MASTER ASSIGN TO WS-CASE-FILE
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS ROLLNO-KEY
+                ALTERNATE RECORD KEY IS STUNAME
+                    WITH DUPLICATES
+                ALTERNATE RECORD KEY IS INTAKE-DATE
+                    WITH DUPLICATES
+                ALTERNATE RECORD KEY IS CASE-STATUS
+                    WITH DUPLICATES
+                FILE STATUS IS WS-FILE-STATUS.
+        DATA DIVISION.
+        FILE SECTION.
+        FD  TIME-CLOCK-LOG.
+        01  TIME-CLOCK-LOG-RECORD PIC X(40).
+        FD  CASE-MASTER.
+        01  CASE-MASTER-RECORD.
+            COPY CASEREC REPLACING ==ROLLNO== BY ==ROLLNO-KEY==.
+        WORKING-STORAGE SECTION.
+        01 WS-TIMECLOCK-FILE PIC X(40)
+            VALUE '/user/employee/time-clock.log'.
+        01 WS-TIMECLOCK-STATUS PIC XX.
+        01 WS-CASE-FILE PIC X(40) VALUE '/user/mortuary/case-master'.
+        01 WS-FILE-STATUS PIC XX.
+        01 WS-EOF-SWITCH PIC X VALUE 'N'.
+            88 END-OF-TIMECLOCK VALUE 'Y'.
+        01 WS-CASE-EOF-SWITCH PIC X VALUE 'N'.
+            88 END-OF-CASES VALUE 'Y'.
+
+      * One entry read off TIME-CLOCK-LOG.
+        01 WS-CLOCK-ENTRY.
+            02 CE-EMPID PIC 9(5).
+            02 FILLER PIC X.
+            02 CE-ACTION PIC X.
+            02 FILLER PIC X.
+            02 CE-TIMESTAMP PIC X(21).
+                88 CE-CLOCK-IN VALUE 'I'.
+
+      * Open clock-ins awaiting a matching clock-out, keyed by EMPID.
+        01 WS-PENDING-TABLE.
+            02 WS-PENDING-ENTRY OCCURS 50 TIMES.
+               03 PI-EMPID PIC 9(5) VALUE ZERO.
+               03 PI-MONTH PIC 9(6).
+               03 PI-MINUTES-OF-DAY PIC 9(4).
+        01 WS-PENDING-SUB PIC 9(3).
+
+      * Per-month accumulator, control-broken and printed in the order
+      * months are first encountered.
+        01 WS-MONTH-TABLE.
+            02 WS-MONTH-ENTRY OCCURS 36 TIMES.
+               03 MT-MONTH PIC 9(6) VALUE ZERO.
+               03 MT-STAFF-MINUTES PIC 9(7) VALUE ZERO.
+               03 MT-CASE-COUNT PIC 9(5) VALUE ZERO.
+               03 MT-PARTS-ISSUED PIC 9(7) VALUE ZERO.
+        01 WS-MONTH-COUNT PIC 9(3) VALUE ZERO.
+        01 WS-MONTH-SUB PIC 9(3).
+        01 WS-TARGET-MONTH PIC 9(6).
+        01 WS-FOUND-SWITCH PIC X.
+            88 MONTH-FOUND VALUE 'Y'.
+
+        01 WS-HH PIC 9(2).
+        01 WS-MM PIC 9(2).
+        01 WS-MINUTES-OF-DAY PIC 9(4).
+        01 WS-OUT-MINUTES PIC S9(7).
+        01 WS-DISPLAY-HOURS PIC ZZZ9.99.
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM OPEN-FILES
+           PERFORM BUILD-STAFF-MINUTES
+           PERFORM BUILD-CASE-AND-PARTS
+           PERFORM PRINT-SUMMARY
+           PERFORM CLOSE-FILES
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN INPUT TIME-CLOCK-LOG
+           IF WS-TIMECLOCK-STATUS NOT = '00'
+               DISPLAY 'NO TIME-CLOCK-LOG FOUND - STAFF HOURS ZERO'
+               MOVE 'Y' TO WS-EOF-SWITCH
+           END-IF
+           OPEN INPUT CASE-MASTER
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING CASE-MASTER: ' WS-FILE-STATUS
+               MOVE 'Y' TO WS-CASE-EOF-SWITCH
+           END-IF.
+
+       BUILD-STAFF-MINUTES.
+           PERFORM READ-CLOCK-ENTRY UNTIL END-OF-TIMECLOCK.
+
+       READ-CLOCK-ENTRY.
+           READ TIME-CLOCK-LOG
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+               NOT AT END
+                   MOVE TIME-CLOCK-LOG-RECORD TO WS-CLOCK-ENTRY
+                   MOVE CE-TIMESTAMP(9:2) TO WS-HH
+                   MOVE CE-TIMESTAMP(11:2) TO WS-MM
+                   COMPUTE WS-MINUTES-OF-DAY = WS-HH * 60 + WS-MM
+                   EVALUATE CE-ACTION
+                       WHEN 'I'
+                           PERFORM RECORD-CLOCK-IN
+                       WHEN 'O'
+                           PERFORM RECORD-CLOCK-OUT
+                       WHEN OTHER
+                           CONTINUE
+                   END-EVALUATE
+           END-READ.
+
+       RECORD-CLOCK-IN.
+           PERFORM FIND-OR-ADD-PENDING
+           MOVE CE-TIMESTAMP(1:6) TO PI-MONTH (WS-PENDING-SUB)
+           MOVE WS-MINUTES-OF-DAY TO
+               PI-MINUTES-OF-DAY (WS-PENDING-SUB).
+
+       RECORD-CLOCK-OUT.
+           PERFORM FIND-PENDING
+           IF WS-PENDING-SUB > ZERO
+               MOVE PI-MONTH (WS-PENDING-SUB) TO WS-TARGET-MONTH
+               PERFORM FIND-OR-ADD-MONTH
+               COMPUTE WS-OUT-MINUTES = WS-MINUTES-OF-DAY -
+                   PI-MINUTES-OF-DAY (WS-PENDING-SUB)
+               IF WS-OUT-MINUTES > ZERO
+                   ADD WS-OUT-MINUTES TO
+                       MT-STAFF-MINUTES (WS-MONTH-SUB)
+               END-IF
+               MOVE ZERO TO PI-EMPID (WS-PENDING-SUB)
+           END-IF.
+
+       FIND-OR-ADD-PENDING.
+           MOVE ZERO TO WS-PENDING-SUB
+           PERFORM VARYING WS-PENDING-SUB FROM 1 BY 1
+               UNTIL WS-PENDING-SUB > 50
+               OR PI-EMPID (WS-PENDING-SUB) = ZERO
+               OR PI-EMPID (WS-PENDING-SUB) = CE-EMPID
+               CONTINUE
+           END-PERFORM
+           IF WS-PENDING-SUB > 50
+               DISPLAY 'PENDING CLOCK-IN TABLE FULL - EMPID IGNORED: '
+                   CE-EMPID
+               MOVE 1 TO WS-PENDING-SUB
+           ELSE
+               MOVE CE-EMPID TO PI-EMPID (WS-PENDING-SUB)
+           END-IF.
+
+       FIND-PENDING.
+           MOVE ZERO TO WS-PENDING-SUB
+           PERFORM VARYING WS-PENDING-SUB FROM 1 BY 1
+               UNTIL WS-PENDING-SUB > 50
+               OR PI-EMPID (WS-PENDING-SUB) = CE-EMPID
+               CONTINUE
+           END-PERFORM
+           IF WS-PENDING-SUB > 50
+               MOVE ZERO TO WS-PENDING-SUB
+           END-IF.
+
+       BUILD-CASE-AND-PARTS.
+           IF NOT END-OF-CASES
+               PERFORM READ-CASE UNTIL END-OF-CASES
+           END-IF.
+
+       READ-CASE.
+           READ CASE-MASTER NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-CASE-EOF-SWITCH
+               NOT AT END
+                   MOVE INTAKE-DATE(1:6) TO WS-TARGET-MONTH
+                   PERFORM FIND-OR-ADD-MONTH
+                   ADD 1 TO MT-CASE-COUNT (WS-MONTH-SUB)
+                   IF PART-ASSIGNED IN CASE-MASTER-RECORD > ZERO
+                       ADD PART-QTY IN CASE-MASTER-RECORD TO
+                           MT-PARTS-ISSUED (WS-MONTH-SUB)
+                   END-IF
+           END-READ.
+
+       FIND-OR-ADD-MONTH.
+           MOVE 'N' TO WS-FOUND-SWITCH
+           PERFORM VARYING WS-MONTH-SUB FROM 1 BY 1
+               UNTIL WS-MONTH-SUB > WS-MONTH-COUNT
+               IF MT-MONTH (WS-MONTH-SUB) = WS-TARGET-MONTH
+                   MOVE 'Y' TO WS-FOUND-SWITCH
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF NOT MONTH-FOUND
+               IF WS-MONTH-COUNT < 36
+                   ADD 1 TO WS-MONTH-COUNT
+                   MOVE WS-MONTH-COUNT TO WS-MONTH-SUB
+                   MOVE WS-TARGET-MONTH TO MT-MONTH (WS-MONTH-SUB)
+               ELSE
+                   DISPLAY 'MONTH TABLE FULL - DATA DROPPED FOR: '
+                       WS-TARGET-MONTH
+                   MOVE 1 TO WS-MONTH-SUB
+               END-IF
+           END-IF.
+
+       PRINT-SUMMARY.
+           DISPLAY '=== MONTH-END SUMMARY ==='
+           DISPLAY 'MONTH   STAFF-HOURS   CASES   PARTS-ISSUED'
+           PERFORM VARYING WS-MONTH-SUB FROM 1 BY 1
+               UNTIL WS-MONTH-SUB > WS-MONTH-COUNT
+               COMPUTE WS-DISPLAY-HOURS =
+                   MT-STAFF-MINUTES (WS-MONTH-SUB) / 60
+               DISPLAY MT-MONTH (WS-MONTH-SUB) '  '
+                   WS-DISPLAY-HOURS '  '
+                   MT-CASE-COUNT (WS-MONTH-SUB) '  '
+                   MT-PARTS-ISSUED (WS-MONTH-SUB)
+           END-PERFORM
+           IF WS-MONTH-COUNT = ZERO
+               DISPLAY 'NO ACTIVITY FOUND FOR ANY MONTH'
+           END-IF.
+
+       CLOSE-FILES.
+           CLOSE TIME-CLOCK-LOG
+           CLOSE CASE-MASTER.
