@@ -0,0 +1,87 @@
+      * COBOL MORTUARY
+      * Virtual MORGUE -
+      *
+      * Periodic reorg for inventory-file - ACCESS MODE IS DYNAMIC on
+      * an indexed file is exactly what you want for online update, but
+      * deletes leave gaps in the primary and alternate indexes that
+      * only get worse over time. This unloads every record in primary
+      * key order into a freshly built indexed file (same RECORD KEY
+      * and both ALTERNATE RECORD KEYs), which rebuilds all three
+      * indexes clean. reorg_inventory.sh runs this and swaps the
+      * rebuilt file into place once it exits zero.
+      *
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. PRG22.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT INVENTORY-FILE ASSIGN TO WS-INVENTORY-FILE
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS SEQUENTIAL
+                RECORD KEY IS FILESYSFILE-KEY
+                ALTERNATE RECORD KEY IS ALTKEY1
+                ALTERNATE RECORD KEY IS ALTKEY2
+                FILE STATUS IS WS-INV-STATUS.
+            SELECT INVENTORY-FILE-NEW ASSIGN TO WS-INVENTORY-FILE-NEW
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS SEQUENTIAL
+                RECORD KEY IS FILESYSFILE-KEY OF NEW-INVENTORY-RECORD
+                ALTERNATE RECORD KEY IS ALTKEY1 OF NEW-INVENTORY-RECORD
+                ALTERNATE RECORD KEY IS ALTKEY2 OF NEW-INVENTORY-RECORD
+                FILE STATUS IS WS-NEW-STATUS.
+        DATA DIVISION.
+        FILE SECTION.
+        FD  INVENTORY-FILE.
+        01  INVENTORY-RECORD.
+            COPY INVREC.
+        FD  INVENTORY-FILE-NEW.
+        01  NEW-INVENTORY-RECORD.
+            COPY INVREC.
+        WORKING-STORAGE SECTION.
+        01 WS-INVENTORY-FILE PIC X(25) VALUE '/user/inventory/parts'.
+        01 WS-INV-STATUS PIC XX.
+        01 WS-INVENTORY-FILE-NEW PIC X(30)
+            VALUE '/user/inventory/parts.reorg'.
+        01 WS-NEW-STATUS PIC XX.
+        01 WS-EOF-SWITCH PIC X VALUE 'N'.
+            88 END-OF-INVENTORY VALUE 'Y'.
+        01 WS-RECORD-COUNT PIC 9(7) VALUE ZERO.
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM OPEN-FILES
+           IF WS-INV-STATUS = '00' AND WS-NEW-STATUS = '00'
+               PERFORM COPY-RECORD UNTIL END-OF-INVENTORY
+           END-IF
+           DISPLAY 'RECORDS REORGANIZED: ' WS-RECORD-COUNT
+           PERFORM CLOSE-FILES
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN INPUT INVENTORY-FILE
+           IF WS-INV-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING INVENTORY-FILE: ' WS-INV-STATUS
+           END-IF
+           OPEN OUTPUT INVENTORY-FILE-NEW
+           IF WS-NEW-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING INVENTORY-FILE-NEW: '
+                   WS-NEW-STATUS
+           END-IF.
+
+       COPY-RECORD.
+           READ INVENTORY-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+               NOT AT END
+                   MOVE INVENTORY-RECORD TO NEW-INVENTORY-RECORD
+                   WRITE NEW-INVENTORY-RECORD
+                       INVALID KEY
+                           DISPLAY 'ERROR WRITING REORG RECORD: '
+                               FILESYSFILE-KEY IN NEW-INVENTORY-RECORD
+                       NOT INVALID KEY
+                           ADD 1 TO WS-RECORD-COUNT
+                   END-WRITE
+           END-READ.
+
+       CLOSE-FILES.
+           CLOSE INVENTORY-FILE
+           CLOSE INVENTORY-FILE-NEW.
