@@ -0,0 +1,67 @@
+      * COBOL MORTUARY
+      * Virtual MORGUE -
+      *
+      * Combined end-of-day control report - reads the control log
+      * nightly_batch.sh appends one line to per step (step name,
+      * program, return code, OK/FAIL, last summary line from that
+      * step's own output) and prints it as a single report so the
+      * morning shift can see at a glance whether last night's run was
+      * clean before trusting the day's data.
+      *
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. PRG23.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT EOD-CONTROL-LOG ASSIGN TO WS-EOD-LOG-FILE
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-EOD-STATUS.
+        DATA DIVISION.
+        FILE SECTION.
+        FD  EOD-CONTROL-LOG.
+        01  EOD-CONTROL-RECORD.
+            02 EC-STEP-NAME PIC X(24).
+            02 EC-PROGRAM PIC X(8).
+            02 EC-RETURN-CODE PIC 9(3).
+            02 EC-RESULT PIC X(4).
+            02 EC-DETAIL PIC X(40).
+        WORKING-STORAGE SECTION.
+        01 WS-EOD-LOG-FILE PIC X(40)
+            VALUE '/user/mortuary/eod-control.log'.
+        01 WS-EOD-STATUS PIC XX.
+        01 WS-EOF-SWITCH PIC X VALUE 'N'.
+            88 END-OF-CONTROL-LOG VALUE 'Y'.
+        01 WS-STEP-COUNT PIC 9(3) VALUE ZERO.
+        01 WS-FAIL-COUNT PIC 9(3) VALUE ZERO.
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           DISPLAY '=== COMBINED END-OF-DAY CONTROL REPORT ==='
+           OPEN INPUT EOD-CONTROL-LOG
+           IF WS-EOD-STATUS = '00'
+               PERFORM READ-CONTROL-RECORD UNTIL END-OF-CONTROL-LOG
+               CLOSE EOD-CONTROL-LOG
+           ELSE
+               DISPLAY 'NO EOD-CONTROL-LOG FOUND - BATCH DID NOT RUN'
+           END-IF
+           DISPLAY '----------------------------------------------'
+           DISPLAY 'STEPS RUN: ' WS-STEP-COUNT
+               '   FAILURES: ' WS-FAIL-COUNT
+           IF WS-FAIL-COUNT = ZERO AND WS-STEP-COUNT > ZERO
+               DISPLAY 'OVERALL: CLEAN - DATA IS SAFE TO TRUST'
+           ELSE
+               DISPLAY 'OVERALL: NOT CLEAN - REVIEW FAILED STEPS'
+           END-IF
+           STOP RUN.
+
+       READ-CONTROL-RECORD.
+           READ EOD-CONTROL-LOG
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+               NOT AT END
+                   ADD 1 TO WS-STEP-COUNT
+                   IF EC-RESULT NOT = 'OK'
+                       ADD 1 TO WS-FAIL-COUNT
+                   END-IF
+                   DISPLAY EC-STEP-NAME ' ' EC-PROGRAM ' RC='
+                       EC-RETURN-CODE ' ' EC-RESULT ' ' EC-DETAIL
+           END-READ.
