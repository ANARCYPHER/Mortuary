@@ -1,24 +1,303 @@
-/* COBOL MORTUARY
-* Virtual MORGUE - 
-* 
-* by surender, MORTUARY
-* 
-        IDENTIFICATION DIVISION.                     
-        PROGRAM-ID. PRG4.                            
-        ENVIRONMENT DIVISION.                        
-        DATA DIVISION.                               
-        WORKING-STORAGE SECTION.                     
-        01 G1.                                       
-            02 ROLLNO PIC 9(3).                      
-            02 FILLER PIC X.                         
-            02 STUNAME PIC A(8).                     
-            02 FILLER PIC X.                         
-            02 MARK1 PIC 9(3).                       
-            02 FILLER PIC X.                         
-            02 MARK2 PIC 9(3).                       
-            02 FILLER PIC X.                         
-            02 MARK3 PIC 9(3).       
-       PROCEDURE DIVISION.          
-           ACCEPT G1.               
-           DISPLAY G1               
-           STOP RUN.                
+      * COBOL MORTUARY
+      * Virtual MORGUE -
+      *
+      * by surender, MORTUARY
+      *
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. PRG4.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT CASE-MASTER ASSIGN TO WS-CASE-FILE
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS ROLLNO-KEY
+                ALTERNATE RECORD KEY IS STUNAME
+                    WITH DUPLICATES
+                ALTERNATE RECORD KEY IS INTAKE-DATE
+                    WITH DUPLICATES
+                ALTERNATE RECORD KEY IS CASE-STATUS
+                    WITH DUPLICATES
+                FILE STATUS IS WS-FILE-STATUS.
+            SELECT INVENTORY-FILE ASSIGN TO WS-INVENTORY-FILE
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS FILESYSFILE-KEY
+                ALTERNATE RECORD KEY IS ALTKEY1
+                ALTERNATE RECORD KEY IS ALTKEY2
+                FILE STATUS IS WS-INV-STATUS.
+            SELECT CASE-REJECT-FILE ASSIGN TO WS-REJECT-FILE
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-REJECT-STATUS.
+            SELECT CASE-CONTROL-FILE ASSIGN TO WS-CONTROL-FILE
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-CONTROL-STATUS.
+            SELECT INV-AUDIT-LOG ASSIGN TO WS-AUDIT-FILE
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-AUDIT-STATUS.
+        DATA DIVISION.
+        FILE SECTION.
+        FD  CASE-MASTER.
+        01  CASE-MASTER-RECORD.
+            COPY CASEREC REPLACING ==ROLLNO== BY ==ROLLNO-KEY==.
+        FD  INVENTORY-FILE.
+        01  INVENTORY-RECORD.
+            COPY INVREC.
+        FD  INV-AUDIT-LOG.
+        01  AUDIT-LOG-RECORD PIC X(120).
+        FD  CASE-REJECT-FILE.
+        01  CASE-REJECT-RECORD PIC X(80).
+        FD  CASE-CONTROL-FILE.
+        01  CASE-CONTROL-RECORD PIC 9(3).
+        WORKING-STORAGE SECTION.
+        01 WS-CASE-FILE PIC X(40) VALUE '/user/mortuary/case-master'.
+        01 WS-FILE-STATUS PIC XX.
+        01 WS-INVENTORY-FILE PIC X(25) VALUE '/user/inventory/parts'.
+        01 WS-INV-STATUS PIC XX.
+        01 WS-REJECT-FILE PIC X(40)
+            VALUE '/user/mortuary/case-reject.txt'.
+        01 WS-REJECT-STATUS PIC XX.
+        01 WS-DUP-SWITCH PIC X VALUE 'N'.
+            88 DUPLICATE-ROLLNO VALUE 'Y'.
+        01 WS-VALID-SWITCH PIC X VALUE 'Y'.
+            88 INTAKE-VALID VALUE 'Y'.
+        01 WS-REJECT-REASON PIC X(40) VALUE SPACES.
+        01 WS-CONTROL-FILE PIC X(40)
+            VALUE '/user/mortuary/case-control.dat'.
+        01 WS-CONTROL-STATUS PIC XX.
+        01 WS-AUDIT-FILE PIC X(40)
+            VALUE '/user/inventory/audit.log'.
+        01 WS-AUDIT-STATUS PIC XX.
+        01 WS-TIMESTAMP PIC X(21).
+        01 WS-BEFORE-QTY PIC 9(5).
+        01 WS-AUDIT-ENTRY.
+            02 AUDIT-OPERATOR PIC X(10).
+            02 FILLER PIC X VALUE SPACE.
+            02 AUDIT-ACTION PIC X(6).
+            02 FILLER PIC X VALUE SPACE.
+            02 AUDIT-PART-KEY PIC 9(6).
+            02 FILLER PIC X VALUE SPACE.
+            02 AUDIT-BEFORE-QTY PIC 9(5).
+            02 FILLER PIC X VALUE SPACE.
+            02 AUDIT-AFTER-QTY PIC 9(5).
+            02 FILLER PIC X VALUE SPACE.
+            02 AUDIT-TIMESTAMP PIC X(21).
+        01 WS-CASES-READ PIC 9(5) VALUE ZERO.
+        01 WS-CASES-SAVED PIC 9(5) VALUE ZERO.
+        01 WS-CASES-REJECTED PIC 9(5) VALUE ZERO.
+        01 WS-NEXT-ROLLNO PIC 9(3) VALUE ZERO.
+        01 WS-MODE-CODE PIC X VALUE SPACES.
+            88 BATCH-MODE VALUE 'B'.
+        01 WS-MORE-CASES PIC X VALUE 'Y'.
+            88 NO-MORE-CASES VALUE 'N'.
+        01 WS-TODAY PIC 9(8).
+        01 G1.
+            COPY CASEREC.
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM OPEN-CASE-FILE
+           PERFORM OPEN-INVENTORY-FILE
+           PERFORM OPEN-AUDIT-LOG
+           PERFORM OPEN-REJECT-FILE
+           PERFORM READ-CASE-CONTROL
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD
+           DISPLAY 'MODE - SINGLE CASE OR BATCH (S/B):'
+           ACCEPT WS-MODE-CODE
+           IF BATCH-MODE
+               DISPLAY 'ENTER CASES, ROLLNO 000 ENDS BATCH'
+               PERFORM PROCESS-ONE-INTAKE UNTIL NO-MORE-CASES
+               DISPLAY 'CASES READ: ' WS-CASES-READ
+                   ' SAVED: ' WS-CASES-SAVED
+                   ' REJECTED: ' WS-CASES-REJECTED
+           ELSE
+               PERFORM PROCESS-ONE-INTAKE
+           END-IF
+           PERFORM CLOSE-CASE-FILE
+           STOP RUN.
+
+       PROCESS-ONE-INTAKE.
+           ACCEPT G1
+           IF BATCH-MODE AND ROLLNO IN G1 = ZERO
+               MOVE 'N' TO WS-MORE-CASES
+           ELSE
+               ADD 1 TO WS-CASES-READ
+               ADD 1 TO WS-NEXT-ROLLNO
+               MOVE WS-NEXT-ROLLNO TO ROLLNO IN G1
+               MOVE WS-TODAY TO INTAKE-DATE IN G1
+               MOVE 'I' TO CASE-STATUS IN G1
+               DISPLAY G1
+               PERFORM VALIDATE-INTAKE
+               IF INTAKE-VALID
+                   PERFORM CHECK-DUPLICATE-ROLLNO
+                   IF NOT DUPLICATE-ROLLNO
+                       PERFORM SAVE-CASE
+                       PERFORM WRITE-CASE-CONTROL
+                       ADD 1 TO WS-CASES-SAVED
+                       IF PART-ASSIGNED IN G1 > ZERO
+                           PERFORM DECREMENT-INVENTORY
+                       END-IF
+                   ELSE
+                       ADD 1 TO WS-CASES-REJECTED
+                   END-IF
+               ELSE
+                   PERFORM WRITE-REJECT
+                   ADD 1 TO WS-CASES-REJECTED
+               END-IF
+           END-IF.
+
+      * ROLLNO is system-generated by PROCESS-ONE-INTAKE (req027)
+      * before this paragraph ever runs, so the req024 zero-ROLLNO
+      * check that used to guard the clerk-typed value no longer
+      * applies here - ROLLNO IN G1 is never zero by the time
+      * VALIDATE-INTAKE sees it.
+       VALIDATE-INTAKE.
+           MOVE 'Y' TO WS-VALID-SWITCH
+           MOVE SPACES TO WS-REJECT-REASON
+           IF STUNAME IN G1 = SPACES
+               MOVE 'N' TO WS-VALID-SWITCH
+               MOVE 'NAME IS BLANK' TO WS-REJECT-REASON
+           END-IF
+           IF PART-ASSIGNED IN G1 > ZERO AND PART-QTY IN G1 = ZERO
+               MOVE 'N' TO WS-VALID-SWITCH
+               MOVE 'PART ASSIGNED WITH ZERO QTY' TO WS-REJECT-REASON
+           END-IF.
+
+       OPEN-CASE-FILE.
+           OPEN I-O CASE-MASTER
+           IF WS-FILE-STATUS = '35'
+               OPEN OUTPUT CASE-MASTER
+               CLOSE CASE-MASTER
+               OPEN I-O CASE-MASTER
+           END-IF
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING CASE-MASTER: ' WS-FILE-STATUS
+           END-IF.
+
+       OPEN-INVENTORY-FILE.
+           OPEN I-O INVENTORY-FILE
+           IF WS-INV-STATUS = '35'
+               OPEN OUTPUT INVENTORY-FILE
+               CLOSE INVENTORY-FILE
+               OPEN I-O INVENTORY-FILE
+           END-IF
+           IF WS-INV-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING INVENTORY-FILE: ' WS-INV-STATUS
+           END-IF.
+
+       OPEN-AUDIT-LOG.
+           OPEN EXTEND INV-AUDIT-LOG
+           IF WS-AUDIT-STATUS = '35'
+               OPEN OUTPUT INV-AUDIT-LOG
+           END-IF.
+
+       OPEN-REJECT-FILE.
+           OPEN EXTEND CASE-REJECT-FILE
+           IF WS-REJECT-STATUS = '35'
+               OPEN OUTPUT CASE-REJECT-FILE
+           END-IF.
+
+       READ-CASE-CONTROL.
+           MOVE ZERO TO WS-NEXT-ROLLNO
+           OPEN INPUT CASE-CONTROL-FILE
+           IF WS-CONTROL-STATUS = '00'
+               READ CASE-CONTROL-FILE
+                   NOT AT END
+                       MOVE CASE-CONTROL-RECORD TO WS-NEXT-ROLLNO
+               END-READ
+               CLOSE CASE-CONTROL-FILE
+           END-IF.
+
+       WRITE-CASE-CONTROL.
+           OPEN OUTPUT CASE-CONTROL-FILE
+           MOVE WS-NEXT-ROLLNO TO CASE-CONTROL-RECORD
+           WRITE CASE-CONTROL-RECORD
+           CLOSE CASE-CONTROL-FILE.
+
+       WRITE-REJECT.
+           DISPLAY 'REJECTED - ' WS-REJECT-REASON
+               ' - CASE NOT SAVED'
+           MOVE SPACES TO CASE-REJECT-RECORD
+           STRING ROLLNO IN G1 DELIMITED BY SIZE
+               ' ' DELIMITED BY SIZE
+               STUNAME IN G1 DELIMITED BY SIZE
+               ' ' DELIMITED BY SIZE
+               WS-REJECT-REASON DELIMITED BY SIZE
+               INTO CASE-REJECT-RECORD
+           END-STRING
+           WRITE CASE-REJECT-RECORD.
+
+       CHECK-DUPLICATE-ROLLNO.
+           MOVE 'N' TO WS-DUP-SWITCH
+           MOVE ROLLNO IN G1 TO ROLLNO-KEY
+           READ CASE-MASTER
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-DUP-SWITCH
+                   DISPLAY 'REJECTED - ROLLNO ' ROLLNO IN G1
+                       ' ALREADY IN USE, CASE NOT SAVED'
+           END-READ.
+
+       SAVE-CASE.
+           MOVE ROLLNO IN G1 TO ROLLNO-KEY
+           MOVE STUNAME IN G1 TO STUNAME IN CASE-MASTER-RECORD
+           MOVE MARK1 IN G1 TO MARK1 IN CASE-MASTER-RECORD
+           MOVE MARK2 IN G1 TO MARK2 IN CASE-MASTER-RECORD
+           MOVE MARK3 IN G1 TO MARK3 IN CASE-MASTER-RECORD
+           MOVE NOK-NAME IN G1 TO NOK-NAME IN CASE-MASTER-RECORD
+           MOVE PART-ASSIGNED IN G1 TO
+               PART-ASSIGNED IN CASE-MASTER-RECORD
+           MOVE PART-QTY IN G1 TO PART-QTY IN CASE-MASTER-RECORD
+           MOVE DISPOSITION-TYPE IN G1 TO
+               DISPOSITION-TYPE IN CASE-MASTER-RECORD
+           MOVE INTAKE-DATE IN G1 TO INTAKE-DATE IN CASE-MASTER-RECORD
+           MOVE CASE-STATUS IN G1 TO CASE-STATUS IN CASE-MASTER-RECORD
+           WRITE CASE-MASTER-RECORD
+               INVALID KEY
+                   DISPLAY 'CASE NOT SAVED - FILE STATUS: '
+                       WS-FILE-STATUS
+               NOT INVALID KEY
+                   DISPLAY 'CASE SAVED - ROLLNO: ' ROLLNO-KEY
+           END-WRITE.
+
+       DECREMENT-INVENTORY.
+           MOVE PART-ASSIGNED IN G1 TO FILESYSFILE-KEY
+           READ INVENTORY-FILE
+               INVALID KEY
+                   DISPLAY 'WARNING - PART NOT FOUND, NOT DECREMENTED: '
+                       PART-ASSIGNED IN G1
+               NOT INVALID KEY
+                   IF PART-QTY IN G1 > QTY-ON-HAND
+                       DISPLAY 'WARNING - INSUFFICIENT QTY ON HAND, '
+                           'NOT DECREMENTED: ' PART-ASSIGNED IN G1
+                   ELSE
+                       MOVE QTY-ON-HAND TO WS-BEFORE-QTY
+                       SUBTRACT PART-QTY IN G1 FROM QTY-ON-HAND
+                       REWRITE INVENTORY-RECORD
+                           INVALID KEY
+                               DISPLAY 'WARNING - NOT UPDATED: '
+                                   PART-ASSIGNED IN G1
+                           NOT INVALID KEY
+                               DISPLAY 'INVENTORY DECREMENTED - PART: '
+                                   FILESYSFILE-KEY ' QTY: ' QTY-ON-HAND
+                               PERFORM WRITE-AUDIT-RECORD
+                       END-REWRITE
+                   END-IF
+           END-READ.
+
+       WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+           MOVE 'PRG4' TO AUDIT-OPERATOR
+           MOVE 'UPDATE' TO AUDIT-ACTION
+           MOVE FILESYSFILE-KEY TO AUDIT-PART-KEY
+           MOVE WS-BEFORE-QTY TO AUDIT-BEFORE-QTY
+           MOVE QTY-ON-HAND TO AUDIT-AFTER-QTY
+           MOVE WS-TIMESTAMP TO AUDIT-TIMESTAMP
+           MOVE WS-AUDIT-ENTRY TO AUDIT-LOG-RECORD
+           WRITE AUDIT-LOG-RECORD.
+
+       CLOSE-CASE-FILE.
+           CLOSE CASE-MASTER
+           CLOSE INVENTORY-FILE
+           CLOSE INV-AUDIT-LOG
+           CLOSE CASE-REJECT-FILE.
