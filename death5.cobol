@@ -0,0 +1,193 @@
+      * COBOL MORTUARY
+      * Virtual MORGUE -
+      *
+      * Parts-inventory maintenance, built against the inventory-file
+      * layout shown in xli3.cobol (FILESYSFILE-KEY plus ALTKEY1/
+      * ALTKEY2). xli3's ASSIGN USING path targets a CICS SFS resource
+      * ("/.:/cics/sfs/parts...") which is a Micro Focus/CICS extension
+      * this build's GnuCOBOL cannot resolve, so this program follows
+      * xli2's plain indexed-file ASSIGN pattern instead - same SELECT
+      * clauses and keys as xli3, just a portable ASSIGN path. This
+      * replaces xli2's sequential design as the one we run.
+      *
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. PRG5.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT INVENTORY-FILE ASSIGN TO WS-INVENTORY-FILE
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS FILESYSFILE-KEY
+                ALTERNATE RECORD KEY IS ALTKEY1
+                ALTERNATE RECORD KEY IS ALTKEY2
+                FILE STATUS IS WS-FILE-STATUS.
+            SELECT INV-AUDIT-LOG ASSIGN TO WS-AUDIT-FILE
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-AUDIT-STATUS.
+        DATA DIVISION.
+        FILE SECTION.
+        FD  INVENTORY-FILE.
+        01  INVENTORY-RECORD.
+            COPY INVREC.
+        FD  INV-AUDIT-LOG.
+        01  AUDIT-LOG-RECORD PIC X(120).
+        WORKING-STORAGE SECTION.
+        01 WS-INVENTORY-FILE PIC X(25) VALUE '/user/inventory/parts'.
+        01 WS-FILE-STATUS PIC XX.
+        01 WS-AUDIT-FILE PIC X(40)
+            VALUE '/user/inventory/audit.log'.
+        01 WS-AUDIT-STATUS PIC XX.
+        01 WS-TRAN-CODE PIC X VALUE SPACES.
+            88 TRAN-ADD VALUE 'A'.
+            88 TRAN-UPDATE VALUE 'U'.
+            88 TRAN-DELETE VALUE 'D'.
+            88 TRAN-QUIT VALUE 'X'.
+        01 WS-OPERATOR-ID PIC X(10) VALUE SPACES.
+        01 WS-TIMESTAMP PIC X(21).
+        01 WS-BEFORE-RECORD.
+            COPY INVREC.
+        01 WS-AUDIT-ENTRY.
+            02 AUDIT-OPERATOR PIC X(10).
+            02 FILLER PIC X VALUE SPACE.
+            02 AUDIT-ACTION PIC X(6).
+            02 FILLER PIC X VALUE SPACE.
+            02 AUDIT-PART-KEY PIC 9(6).
+            02 FILLER PIC X VALUE SPACE.
+            02 AUDIT-BEFORE-QTY PIC 9(5).
+            02 FILLER PIC X VALUE SPACE.
+            02 AUDIT-AFTER-QTY PIC 9(5).
+            02 FILLER PIC X VALUE SPACE.
+            02 AUDIT-TIMESTAMP PIC X(21).
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           DISPLAY 'OPERATOR ID:'
+           ACCEPT WS-OPERATOR-ID
+           PERFORM OPEN-FILES
+           PERFORM PROCESS-TRANSACTION UNTIL TRAN-QUIT
+           PERFORM CLOSE-FILES
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN I-O INVENTORY-FILE
+           IF WS-FILE-STATUS = '35'
+               OPEN OUTPUT INVENTORY-FILE
+               CLOSE INVENTORY-FILE
+               OPEN I-O INVENTORY-FILE
+           END-IF
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING INVENTORY-FILE: '
+                   WS-FILE-STATUS
+               MOVE 'X' TO WS-TRAN-CODE
+           END-IF
+           OPEN EXTEND INV-AUDIT-LOG
+           IF WS-AUDIT-STATUS = '35'
+               OPEN OUTPUT INV-AUDIT-LOG
+           END-IF.
+
+       PROCESS-TRANSACTION.
+           DISPLAY 'ENTER TRANSACTION (A-ADD U-UPDATE D-DELETE X-EXIT)'
+           ACCEPT WS-TRAN-CODE
+           EVALUATE TRUE
+               WHEN TRAN-ADD
+                   PERFORM ADD-PART
+               WHEN TRAN-UPDATE
+                   PERFORM UPDATE-PART
+               WHEN TRAN-DELETE
+                   PERFORM DELETE-PART
+               WHEN TRAN-QUIT
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'INVALID TRANSACTION CODE'
+           END-EVALUATE.
+
+       ADD-PART.
+           DISPLAY 'PART NO, DESC, QTY, ALTKEY1, ALTKEY2, REORDER PT, '
+               'UNIT PRICE:'
+           ACCEPT INVENTORY-RECORD
+           WRITE INVENTORY-RECORD
+               INVALID KEY
+                   DISPLAY 'ADD FAILED - DUPLICATE PART NO: '
+                       FILESYSFILE-KEY IN INVENTORY-RECORD
+               NOT INVALID KEY
+                   DISPLAY 'PART ADDED: '
+                       FILESYSFILE-KEY IN INVENTORY-RECORD
+                   MOVE FILESYSFILE-KEY IN INVENTORY-RECORD
+                       TO FILESYSFILE-KEY IN WS-BEFORE-RECORD
+                   MOVE ZERO TO AUDIT-BEFORE-QTY
+                   MOVE QTY-ON-HAND IN INVENTORY-RECORD
+                       TO AUDIT-AFTER-QTY
+                   PERFORM WRITE-AUDIT-RECORD
+           END-WRITE.
+
+       UPDATE-PART.
+           DISPLAY 'PART NO TO UPDATE:'
+           ACCEPT FILESYSFILE-KEY IN INVENTORY-RECORD
+           READ INVENTORY-FILE
+               INVALID KEY
+                   DISPLAY 'UPDATE FAILED - PART NOT FOUND: '
+                       FILESYSFILE-KEY IN INVENTORY-RECORD
+               NOT INVALID KEY
+                   MOVE INVENTORY-RECORD TO WS-BEFORE-RECORD
+                   DISPLAY 'NEW DESC,QTY,ALTKEY1,ALTKEY2,REORDER PT:'
+                   ACCEPT PART-DESC IN INVENTORY-RECORD
+                   ACCEPT QTY-ON-HAND IN INVENTORY-RECORD
+                   ACCEPT ALTKEY1 IN INVENTORY-RECORD
+                   ACCEPT ALTKEY2 IN INVENTORY-RECORD
+                   ACCEPT REORDER-POINT IN INVENTORY-RECORD
+                   DISPLAY 'NEW UNIT PRICE:'
+                   ACCEPT UNIT-PRICE IN INVENTORY-RECORD
+                   REWRITE INVENTORY-RECORD
+                       INVALID KEY
+                           DISPLAY 'UPDATE FAILED - REWRITE ERROR: '
+                               FILESYSFILE-KEY IN INVENTORY-RECORD
+                       NOT INVALID KEY
+                           DISPLAY 'PART UPDATED: '
+                               FILESYSFILE-KEY IN INVENTORY-RECORD
+                           MOVE QTY-ON-HAND IN WS-BEFORE-RECORD
+                               TO AUDIT-BEFORE-QTY
+                           MOVE QTY-ON-HAND IN INVENTORY-RECORD
+                               TO AUDIT-AFTER-QTY
+                           PERFORM WRITE-AUDIT-RECORD
+                   END-REWRITE
+           END-READ.
+
+       DELETE-PART.
+           DISPLAY 'PART NO TO DELETE:'
+           ACCEPT FILESYSFILE-KEY IN INVENTORY-RECORD
+           READ INVENTORY-FILE
+               INVALID KEY
+                   DISPLAY 'DELETE FAILED - PART NOT FOUND: '
+                       FILESYSFILE-KEY IN INVENTORY-RECORD
+               NOT INVALID KEY
+                   MOVE INVENTORY-RECORD TO WS-BEFORE-RECORD
+                   DELETE INVENTORY-FILE
+                       INVALID KEY
+                           DISPLAY 'DELETE FAILED - DELETE ERROR: '
+                               FILESYSFILE-KEY IN INVENTORY-RECORD
+                       NOT INVALID KEY
+                           DISPLAY 'PART DELETED: '
+                               FILESYSFILE-KEY IN INVENTORY-RECORD
+                           MOVE QTY-ON-HAND IN WS-BEFORE-RECORD
+                               TO AUDIT-BEFORE-QTY
+                           MOVE ZERO TO AUDIT-AFTER-QTY
+                           PERFORM WRITE-AUDIT-RECORD
+                   END-DELETE
+           END-READ.
+
+       WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+           MOVE WS-OPERATOR-ID TO AUDIT-OPERATOR
+           EVALUATE TRUE
+               WHEN TRAN-ADD MOVE 'ADD' TO AUDIT-ACTION
+               WHEN TRAN-UPDATE MOVE 'UPDATE' TO AUDIT-ACTION
+               WHEN TRAN-DELETE MOVE 'DELETE' TO AUDIT-ACTION
+           END-EVALUATE
+           MOVE FILESYSFILE-KEY IN WS-BEFORE-RECORD TO AUDIT-PART-KEY
+           MOVE WS-TIMESTAMP TO AUDIT-TIMESTAMP
+           MOVE WS-AUDIT-ENTRY TO AUDIT-LOG-RECORD
+           WRITE AUDIT-LOG-RECORD.
+
+       CLOSE-FILES.
+           CLOSE INVENTORY-FILE
+           CLOSE INV-AUDIT-LOG.
