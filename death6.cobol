@@ -1,22 +1,201 @@
-* COBOL MORTUARY
-* Virtual MORGUE - 
-* 
-* by surender, MORTUARY
-* 
-* 
-
-
-       IDENTIFICATION DIVISION.                        
-       PROGRAM-ID. PRG6.                               
-       ENVIRONMENT DIVISION.                           
-       DATA DIVISION.                                  
-       WORKING-STORAGE SECTION.                        
-       77 EMPID PIC 9(5) VALUE 3454.                   
-       77 EMPID2 PIC 9(5).                             
-       77 ALPNUM PIC X(10) VALUE 'ABC123'.             
-       PROCEDURE DIVISION.                             
-           MOVE EMPID TO EMPID2.                       
-           DISPLAY EMPID.                              
-           DISPLAY EMPID2.                             
-           DISPLAY ALPNUM.                             
-           STOP RUN.                                
+      * COBOL MORTUARY
+      * Virtual MORGUE -
+      *
+      * by surender, MORTUARY
+      *
+      * Staff roster / clock report, plus the ADD/UPDATE maintenance
+      * transaction that actually populates EMPLOYEE-MASTER (same
+      * add/update transaction shape PRG5 uses for inventory-file).
+      *
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. PRG6.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT EMPLOYEE-MASTER ASSIGN TO WS-EMPLOYEE-FILE
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS EMPID
+                ALTERNATE RECORD KEY IS ALPNUM
+                FILE STATUS IS WS-FILE-STATUS.
+            SELECT TIME-CLOCK-LOG ASSIGN TO WS-TIMECLOCK-FILE
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-TIMECLOCK-STATUS.
+        DATA DIVISION.
+        FILE SECTION.
+        FD  EMPLOYEE-MASTER.
+        01  EMPLOYEE-RECORD.
+            COPY EMPREC.
+        FD  TIME-CLOCK-LOG.
+        01  TIME-CLOCK-LOG-RECORD PIC X(40).
+        WORKING-STORAGE SECTION.
+        01 WS-EMPLOYEE-FILE PIC X(40) VALUE '/user/employee/master'.
+        01 WS-FILE-STATUS PIC XX.
+        01 WS-TIMECLOCK-FILE PIC X(40)
+            VALUE '/user/employee/time-clock.log'.
+        01 WS-TIMECLOCK-STATUS PIC XX.
+        01 WS-TIMESTAMP PIC X(21).
+        01 WS-CLOCK-ACTION PIC X VALUE SPACE.
+            88 CLOCK-IN VALUE 'I'.
+            88 CLOCK-OUT VALUE 'O'.
+            88 CLOCK-SKIP VALUE 'X'.
+        01 WS-CLOCK-EMPID PIC 9(5).
+        01 WS-CLOCK-ENTRY.
+            02 CE-EMPID PIC 9(5).
+            02 FILLER PIC X VALUE SPACE.
+            02 CE-ACTION PIC X.
+            02 FILLER PIC X VALUE SPACE.
+            02 CE-TIMESTAMP PIC X(21).
+        01 WS-EOF-SWITCH PIC X VALUE 'N'.
+            88 END-OF-ROSTER VALUE 'Y'.
+        01 WS-STAFF-READ PIC 9(6) VALUE ZERO.
+        01 WS-TRAN-CODE PIC X VALUE SPACES.
+            88 TRAN-ADD VALUE 'A'.
+            88 TRAN-UPDATE VALUE 'U'.
+        77 EMPID2 PIC 9(5).
+        01 WS-EMPID-OK PIC X VALUE 'Y'.
+            88 EMPID-VALID VALUE 'Y'.
+            88 EMPID-INVALID VALUE 'N'.
+        01 WS-EMPID-ALPHA PIC X(5).
+        01 WS-EMPID-BASE PIC 9(4).
+        01 WS-EMPID-CHECK PIC 9.
+        01 WS-CHECK-SUM PIC 9(3).
+        01 WS-CHECK-DIGIT PIC 9.
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM OPEN-FILES
+           IF WS-FILE-STATUS = '00'
+               PERFORM LIST-EMPLOYEE UNTIL END-OF-ROSTER
+               DISPLAY 'STAFF RECORDS READ: ' WS-STAFF-READ
+               PERFORM STAFF-MAINTENANCE
+               PERFORM CLOCK-TRANSACTION
+           END-IF
+           PERFORM CLOSE-FILES
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN I-O EMPLOYEE-MASTER
+           IF WS-FILE-STATUS = '35'
+               OPEN OUTPUT EMPLOYEE-MASTER
+               CLOSE EMPLOYEE-MASTER
+               OPEN I-O EMPLOYEE-MASTER
+           END-IF
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING EMPLOYEE-MASTER: '
+                   WS-FILE-STATUS
+               MOVE 'Y' TO WS-EOF-SWITCH
+           END-IF
+           OPEN EXTEND TIME-CLOCK-LOG
+           IF WS-TIMECLOCK-STATUS = '35'
+               OPEN OUTPUT TIME-CLOCK-LOG
+           END-IF.
+
+      * One-shot ADD/UPDATE, same "do it or skip" shape as
+      * CLOCK-TRANSACTION below rather than PRG5/PRG17's loop-until-
+      * quit, since PRG6 also runs unattended as a nightly_batch.sh
+      * step where a looping ACCEPT would hang against empty stdin.
+       STAFF-MAINTENANCE.
+           DISPLAY 'STAFF TRANSACTION (A-ADD U-UPDATE, ENTER TO SKIP):'
+           ACCEPT WS-TRAN-CODE
+           EVALUATE TRUE
+               WHEN TRAN-ADD
+                   PERFORM ADD-EMPLOYEE
+               WHEN TRAN-UPDATE
+                   PERFORM UPDATE-EMPLOYEE
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       ADD-EMPLOYEE.
+           DISPLAY 'EMPID, NAME, ALPNUM, LICENSE STATE, EXPIRY:'
+           ACCEPT EMPLOYEE-RECORD
+           WRITE EMPLOYEE-RECORD
+               INVALID KEY
+                   DISPLAY 'ADD FAILED - DUPLICATE EMPID: ' EMPID
+               NOT INVALID KEY
+                   DISPLAY 'STAFF ADDED: ' EMPID
+           END-WRITE.
+
+       UPDATE-EMPLOYEE.
+           DISPLAY 'EMPID TO UPDATE:'
+           ACCEPT EMPID
+           READ EMPLOYEE-MASTER
+               INVALID KEY
+                   DISPLAY 'UPDATE FAILED - NOT FOUND: ' EMPID
+               NOT INVALID KEY
+                   DISPLAY 'NEW NAME, ALPNUM, LICENSE STATE, EXPIRY:'
+                   ACCEPT EMPNAME
+                   ACCEPT ALPNUM
+                   ACCEPT LICENSE-STATE
+                   ACCEPT LICENSE-EXPIRY
+                   REWRITE EMPLOYEE-RECORD
+                       INVALID KEY
+                           DISPLAY 'UPDATE FAILED - REWRITE ERROR: '
+                               EMPID
+                       NOT INVALID KEY
+                           DISPLAY 'STAFF UPDATED: ' EMPID
+                   END-REWRITE
+           END-READ.
+
+       LIST-EMPLOYEE.
+           READ EMPLOYEE-MASTER NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+               NOT AT END
+                   ADD 1 TO WS-STAFF-READ
+                   PERFORM VALIDATE-EMPID
+                   IF EMPID-VALID
+                       MOVE EMPID TO EMPID2
+                       DISPLAY EMPID
+                       DISPLAY EMPID2
+                       DISPLAY ALPNUM
+                       DISPLAY LICENSE-STATE
+                       DISPLAY LICENSE-EXPIRY
+                   ELSE
+                       DISPLAY 'EXCEPTION - INVALID EMPID FORMAT: '
+                           EMPID
+                   END-IF
+           END-READ.
+
+      * EMPID's low-order digit is a mod-10 check digit over the
+      * high-order four - guards MOVE EMPID TO EMPID2 against a
+      * malformed employee ID silently propagating.
+       VALIDATE-EMPID.
+           MOVE 'Y' TO WS-EMPID-OK
+           MOVE EMPID TO WS-EMPID-ALPHA
+           MOVE WS-EMPID-ALPHA(1:4) TO WS-EMPID-BASE
+           MOVE WS-EMPID-ALPHA(5:1) TO WS-EMPID-CHECK
+           COMPUTE WS-CHECK-SUM =
+               FUNCTION NUMVAL(WS-EMPID-ALPHA(1:1)) +
+               FUNCTION NUMVAL(WS-EMPID-ALPHA(2:1)) +
+               FUNCTION NUMVAL(WS-EMPID-ALPHA(3:1)) +
+               FUNCTION NUMVAL(WS-EMPID-ALPHA(4:1))
+           DIVIDE WS-CHECK-SUM BY 10 GIVING WS-CHECK-DIGIT
+               REMAINDER WS-CHECK-DIGIT
+           IF WS-CHECK-DIGIT NOT = WS-EMPID-CHECK
+               MOVE 'N' TO WS-EMPID-OK
+           END-IF.
+
+       CLOCK-TRANSACTION.
+           DISPLAY 'EMPID TO CLOCK (0 TO SKIP):'
+           ACCEPT WS-CLOCK-EMPID
+           IF WS-CLOCK-EMPID = 0
+               MOVE 'X' TO WS-CLOCK-ACTION
+           ELSE
+               DISPLAY 'ENTER I TO CLOCK IN OR O TO CLOCK OUT:'
+               ACCEPT WS-CLOCK-ACTION
+           END-IF
+           IF CLOCK-IN OR CLOCK-OUT
+               MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+               MOVE WS-CLOCK-EMPID TO CE-EMPID
+               MOVE WS-CLOCK-ACTION TO CE-ACTION
+               MOVE WS-TIMESTAMP TO CE-TIMESTAMP
+               MOVE WS-CLOCK-ENTRY TO TIME-CLOCK-LOG-RECORD
+               WRITE TIME-CLOCK-LOG-RECORD
+               DISPLAY 'RECORDED - EMPID: ' WS-CLOCK-EMPID
+                   ' ACTION: ' WS-CLOCK-ACTION
+           END-IF.
+
+       CLOSE-FILES.
+           CLOSE EMPLOYEE-MASTER
+           CLOSE TIME-CLOCK-LOG.
