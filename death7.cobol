@@ -0,0 +1,147 @@
+      * COBOL MORTUARY
+      * Virtual MORGUE -
+      *
+      * Daily case register - reads every case PRG4 has captured and
+      * prints a register line per case for the front office. Sort
+      * order is selectable against CASE-MASTER's alternate keys:
+      * ROLLNO (intake order), STUNAME, INTAKE-DATE, or CASE-STATUS.
+      *
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. PRG7.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT CASE-MASTER ASSIGN TO WS-CASE-FILE
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS ROLLNO-KEY
+                ALTERNATE RECORD KEY IS STUNAME
+                    WITH DUPLICATES
+                ALTERNATE RECORD KEY IS INTAKE-DATE
+                    WITH DUPLICATES
+                ALTERNATE RECORD KEY IS CASE-STATUS
+                    WITH DUPLICATES
+                FILE STATUS IS WS-FILE-STATUS.
+            SELECT REGISTER-REPORT ASSIGN TO WS-REPORT-FILE
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-REPORT-STATUS.
+        DATA DIVISION.
+        FILE SECTION.
+        FD  CASE-MASTER.
+        01  CASE-MASTER-RECORD.
+            COPY CASEREC REPLACING ==ROLLNO== BY ==ROLLNO-KEY==.
+        FD  REGISTER-REPORT.
+        01  REGISTER-LINE PIC X(80).
+        WORKING-STORAGE SECTION.
+        01 WS-CASE-FILE PIC X(40) VALUE '/user/mortuary/case-master'.
+        01 WS-REPORT-FILE PIC X(40)
+            VALUE '/user/mortuary/case-register.txt'.
+        01 WS-FILE-STATUS PIC XX.
+        01 WS-REPORT-STATUS PIC XX.
+        01 WS-EOF-SWITCH PIC X VALUE 'N'.
+            88 END-OF-REGISTER VALUE 'Y'.
+        01 WS-SORT-CODE PIC X VALUE SPACES.
+            88 SORT-BY-ROLLNO VALUE '1'.
+            88 SORT-BY-STUNAME VALUE '2'.
+            88 SORT-BY-INTAKE-DATE VALUE '3'.
+            88 SORT-BY-STATUS VALUE '4'.
+        01 WS-CASE-COUNT PIC 9(5) VALUE ZERO.
+        01 WS-HEADING-LINE PIC X(80)
+            VALUE 'ROLLNO  STUNAME   MARK1 MARK2 MARK3 STATUS DATE'.
+        01 WS-DETAIL-LINE.
+            02 DL-ROLLNO PIC ZZ9.
+            02 FILLER PIC X(2) VALUE SPACES.
+            02 DL-STUNAME PIC A(8).
+            02 FILLER PIC X(3) VALUE SPACES.
+            02 DL-MARK1 PIC ZZ9.
+            02 FILLER PIC X(2) VALUE SPACES.
+            02 DL-MARK2 PIC ZZ9.
+            02 FILLER PIC X(2) VALUE SPACES.
+            02 DL-MARK3 PIC ZZ9.
+            02 FILLER PIC X(3) VALUE SPACES.
+            02 DL-STATUS PIC X.
+            02 FILLER PIC X(5) VALUE SPACES.
+            02 DL-INTAKE-DATE PIC 9(8).
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM OPEN-FILES
+           IF WS-FILE-STATUS = '00'
+               DISPLAY 'SORT BY (1) ROLLNO (2) STUNAME (3) DATE '
+                   '(4) STATUS:'
+               ACCEPT WS-SORT-CODE
+               PERFORM START-FOR-SORT
+               WRITE REGISTER-LINE FROM WS-HEADING-LINE
+               PERFORM READ-CASE UNTIL END-OF-REGISTER
+           END-IF
+           PERFORM PRINT-TOTALS
+           PERFORM CLOSE-FILES
+           STOP RUN.
+
+       START-FOR-SORT.
+           EVALUATE TRUE
+               WHEN SORT-BY-STUNAME
+                   MOVE LOW-VALUES TO STUNAME IN CASE-MASTER-RECORD
+                   START CASE-MASTER KEY IS NOT LESS THAN STUNAME
+                       INVALID KEY
+                           MOVE 'Y' TO WS-EOF-SWITCH
+                   END-START
+               WHEN SORT-BY-INTAKE-DATE
+                   MOVE ZERO TO INTAKE-DATE IN CASE-MASTER-RECORD
+                   START CASE-MASTER
+                       KEY IS NOT LESS THAN INTAKE-DATE
+                       INVALID KEY
+                           MOVE 'Y' TO WS-EOF-SWITCH
+                   END-START
+               WHEN SORT-BY-STATUS
+                   MOVE LOW-VALUES TO CASE-STATUS IN CASE-MASTER-RECORD
+                   START CASE-MASTER
+                       KEY IS NOT LESS THAN CASE-STATUS
+                       INVALID KEY
+                           MOVE 'Y' TO WS-EOF-SWITCH
+                   END-START
+               WHEN OTHER
+                   MOVE ZERO TO ROLLNO-KEY
+                   START CASE-MASTER KEY IS NOT LESS THAN ROLLNO-KEY
+                       INVALID KEY
+                           MOVE 'Y' TO WS-EOF-SWITCH
+                   END-START
+           END-EVALUATE.
+
+       OPEN-FILES.
+           OPEN INPUT CASE-MASTER
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING CASE-MASTER: ' WS-FILE-STATUS
+               MOVE 'Y' TO WS-EOF-SWITCH
+           END-IF
+           OPEN OUTPUT REGISTER-REPORT
+           IF WS-REPORT-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING REGISTER-REPORT: '
+                   WS-REPORT-STATUS
+           END-IF.
+
+       READ-CASE.
+           READ CASE-MASTER NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+               NOT AT END
+                   PERFORM WRITE-DETAIL-LINE
+           END-READ.
+
+       WRITE-DETAIL-LINE.
+           MOVE ROLLNO-KEY TO DL-ROLLNO
+           MOVE STUNAME IN CASE-MASTER-RECORD TO DL-STUNAME
+           MOVE MARK1 IN CASE-MASTER-RECORD TO DL-MARK1
+           MOVE MARK2 IN CASE-MASTER-RECORD TO DL-MARK2
+           MOVE MARK3 IN CASE-MASTER-RECORD TO DL-MARK3
+           MOVE CASE-STATUS IN CASE-MASTER-RECORD TO DL-STATUS
+           MOVE INTAKE-DATE IN CASE-MASTER-RECORD TO DL-INTAKE-DATE
+           WRITE REGISTER-LINE FROM WS-DETAIL-LINE
+           ADD 1 TO WS-CASE-COUNT.
+
+       PRINT-TOTALS.
+           DISPLAY 'CASE REGISTER COMPLETE - CASES LISTED: '
+               WS-CASE-COUNT.
+
+       CLOSE-FILES.
+           CLOSE CASE-MASTER
+           CLOSE REGISTER-REPORT.
