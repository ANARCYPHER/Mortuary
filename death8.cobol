@@ -0,0 +1,96 @@
+      * COBOL MORTUARY
+      * Virtual MORGUE -
+      *
+      * Case inquiry - staff key in a single ROLLNO or a ROLLNO range
+      * and get back matching case information, for when a family
+      * calls asking about a specific case number.
+      *
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. PRG8.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT CASE-MASTER ASSIGN TO WS-CASE-FILE
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS ROLLNO-KEY
+                ALTERNATE RECORD KEY IS STUNAME
+                    WITH DUPLICATES
+                ALTERNATE RECORD KEY IS INTAKE-DATE
+                    WITH DUPLICATES
+                ALTERNATE RECORD KEY IS CASE-STATUS
+                    WITH DUPLICATES
+                FILE STATUS IS WS-FILE-STATUS.
+        DATA DIVISION.
+        FILE SECTION.
+        FD  CASE-MASTER.
+        01  CASE-MASTER-RECORD.
+            COPY CASEREC REPLACING ==ROLLNO== BY ==ROLLNO-KEY==.
+        WORKING-STORAGE SECTION.
+        01 WS-CASE-FILE PIC X(40) VALUE '/user/mortuary/case-master'.
+        01 WS-FILE-STATUS PIC XX.
+        01 WS-EOF-SWITCH PIC X VALUE 'N'.
+            88 END-OF-RANGE VALUE 'Y'.
+        01 WS-FROM-ROLLNO PIC 9(3).
+        01 WS-TO-ROLLNO PIC 9(3).
+        01 WS-MATCH-COUNT PIC 9(5) VALUE ZERO.
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM OPEN-CASE-FILE
+           IF WS-FILE-STATUS = '00'
+               PERFORM GET-INQUIRY-RANGE
+               PERFORM START-RANGE
+               IF NOT END-OF-RANGE
+                   PERFORM READ-RANGE UNTIL END-OF-RANGE
+               END-IF
+           END-IF
+           DISPLAY 'CASES MATCHED: ' WS-MATCH-COUNT
+           PERFORM CLOSE-CASE-FILE
+           STOP RUN.
+
+       OPEN-CASE-FILE.
+           OPEN INPUT CASE-MASTER
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING CASE-MASTER: ' WS-FILE-STATUS
+           END-IF.
+
+       GET-INQUIRY-RANGE.
+           DISPLAY 'ENTER FROM ROLLNO:'
+           ACCEPT WS-FROM-ROLLNO
+           DISPLAY 'ENTER TO ROLLNO (SAME AS FROM FOR ONE CASE):'
+           ACCEPT WS-TO-ROLLNO.
+
+       START-RANGE.
+           MOVE WS-FROM-ROLLNO TO ROLLNO-KEY
+           START CASE-MASTER KEY IS NOT LESS THAN ROLLNO-KEY
+               INVALID KEY
+                   MOVE 'Y' TO WS-EOF-SWITCH
+                   DISPLAY 'NO CASES FOUND FOR THAT RANGE'
+           END-START.
+
+       READ-RANGE.
+           READ CASE-MASTER NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+               NOT AT END
+                   IF ROLLNO-KEY > WS-TO-ROLLNO
+                       MOVE 'Y' TO WS-EOF-SWITCH
+                   ELSE
+                       PERFORM DISPLAY-CASE
+                   END-IF
+           END-READ.
+
+       DISPLAY-CASE.
+           DISPLAY 'ROLLNO   : ' ROLLNO-KEY
+           DISPLAY 'STUNAME  : ' STUNAME IN CASE-MASTER-RECORD
+           DISPLAY 'MARK1    : ' MARK1 IN CASE-MASTER-RECORD
+           DISPLAY 'MARK2    : ' MARK2 IN CASE-MASTER-RECORD
+           DISPLAY 'MARK3    : ' MARK3 IN CASE-MASTER-RECORD
+           DISPLAY 'NOK-NAME : ' NOK-NAME IN CASE-MASTER-RECORD
+           DISPLAY 'STATUS   : ' CASE-STATUS IN CASE-MASTER-RECORD
+           DISPLAY 'INTAKE   : ' INTAKE-DATE IN CASE-MASTER-RECORD
+           DISPLAY '----------------------------------------'
+           ADD 1 TO WS-MATCH-COUNT.
+
+       CLOSE-CASE-FILE.
+           CLOSE CASE-MASTER.
