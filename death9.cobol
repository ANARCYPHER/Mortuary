@@ -0,0 +1,92 @@
+      * COBOL MORTUARY
+      * Virtual MORGUE -
+      *
+      * Credential expiration alert - scans EMPLOYEE-MASTER for staff
+      * whose LICENSE-EXPIRY falls within the next 30/60/90 days so
+      * we are not caught short when someone's license lapses.
+      *
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. PRG9.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT EMPLOYEE-MASTER ASSIGN TO WS-EMPLOYEE-FILE
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS EMPID
+                ALTERNATE RECORD KEY IS ALPNUM
+                FILE STATUS IS WS-FILE-STATUS.
+        DATA DIVISION.
+        FILE SECTION.
+        FD  EMPLOYEE-MASTER.
+        01  EMPLOYEE-RECORD.
+            COPY EMPREC.
+        WORKING-STORAGE SECTION.
+        01 WS-EMPLOYEE-FILE PIC X(40) VALUE '/user/employee/master'.
+        01 WS-FILE-STATUS PIC XX.
+        01 WS-EOF-SWITCH PIC X VALUE 'N'.
+            88 END-OF-ROSTER VALUE 'Y'.
+        01 WS-TODAY PIC 9(8).
+        01 WS-TODAY-JULIAN PIC 9(7).
+        01 WS-EXPIRY-JULIAN PIC 9(7).
+        01 WS-DAYS-TO-EXPIRY PIC S9(7).
+        01 WS-ALERT-COUNT PIC 9(5) VALUE ZERO.
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD
+           COMPUTE WS-TODAY-JULIAN =
+               FUNCTION INTEGER-OF-DATE(WS-TODAY)
+           PERFORM OPEN-FILES
+           IF WS-FILE-STATUS = '00'
+               DISPLAY '=== CREDENTIAL EXPIRATION ALERT ==='
+               PERFORM CHECK-EMPLOYEE UNTIL END-OF-ROSTER
+           END-IF
+           DISPLAY 'CREDENTIALS FLAGGED: ' WS-ALERT-COUNT
+           PERFORM CLOSE-FILES
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN INPUT EMPLOYEE-MASTER
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING EMPLOYEE-MASTER: '
+                   WS-FILE-STATUS
+               MOVE 'Y' TO WS-EOF-SWITCH
+           END-IF.
+
+       CHECK-EMPLOYEE.
+           READ EMPLOYEE-MASTER NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+               NOT AT END
+                   IF LICENSE-EXPIRY > ZERO
+                       PERFORM CHECK-EXPIRY-WINDOW
+                   END-IF
+           END-READ.
+
+       CHECK-EXPIRY-WINDOW.
+           COMPUTE WS-EXPIRY-JULIAN =
+               FUNCTION INTEGER-OF-DATE(LICENSE-EXPIRY)
+           COMPUTE WS-DAYS-TO-EXPIRY =
+               WS-EXPIRY-JULIAN - WS-TODAY-JULIAN
+           IF WS-DAYS-TO-EXPIRY >= 0 AND WS-DAYS-TO-EXPIRY <= 90
+               DISPLAY 'EMPID: ' EMPID
+                   ' NAME: ' EMPNAME
+                   ' ALPNUM: ' ALPNUM
+                   ' EXPIRES: ' LICENSE-EXPIRY
+                   ' DAYS LEFT: ' WS-DAYS-TO-EXPIRY
+               PERFORM SHOW-EXPIRY-BUCKET
+               ADD 1 TO WS-ALERT-COUNT
+           END-IF.
+
+       SHOW-EXPIRY-BUCKET.
+           EVALUATE TRUE
+               WHEN WS-DAYS-TO-EXPIRY <= 30
+                   DISPLAY '  BUCKET: WITHIN 30 DAYS'
+               WHEN WS-DAYS-TO-EXPIRY <= 60
+                   DISPLAY '  BUCKET: WITHIN 60 DAYS'
+               WHEN OTHER
+                   DISPLAY '  BUCKET: WITHIN 90 DAYS'
+           END-EVALUATE.
+
+       CLOSE-FILES.
+           CLOSE EMPLOYEE-MASTER.
