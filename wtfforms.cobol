@@ -1,16 +1,44 @@
-from flask import Flask, render_template
+import os
+import subprocess
+from flask import Flask, render_template, request, flash
 from flask_wtf import FlaskForm
 from wtforms import StringField, SubmitField
 from wtforms.validators import DataRequired
 
 #Instaces
-app = Flask(__name__) 
-# Secret Key!
-app.config['SECRET_KEY'] = "my super secret key that no one is supposed to know"
+app = Flask(__name__)
+# Secret Key - pulled from the environment (managed credentials) so it
+# never sits in source; SECRET_KEY must be set in the deployment's env,
+# the dev-only fallback is just so a laptop checkout still runs.
+app.config['SECRET_KEY'] = os.environ.get('SECRET_KEY', 'dev-only-not-for-production')
 
 class NamerForm(FlaskForm):
     name = StringField("What's Your Name?", validators=[DataRequired()])
-    submit = SubmitField("Submit") 
+    submit = SubmitField("Submit")
+
+def lookup_case_by_name(stuname, requester='unknown'):
+	# Shells out to PRG20 (death20.cobol), which STARTs CASE-MASTER on
+	# its STUNAME alternate key and logs the lookup - who searched, what
+	# name, what time - to web-lookup-audit.txt. "Who" is the caller's
+	# IP, since this endpoint has no login to give us a real user.
+	result = subprocess.run(
+		['./PRG20'],
+		input=stuname + '\n' + requester + '\n',
+		capture_output=True,
+		text=True,
+		cwd=os.path.dirname(os.path.abspath(__file__)) or '.'
+	)
+	matches = []
+	for line in result.stdout.splitlines():
+		if line.startswith('FOUND|'):
+			parts = line.split('|')
+			matches.append({
+				'rollno': parts[1],
+				'stuname': parts[2],
+				'status': parts[3],
+				'intake_date': parts[4],
+			})
+	return matches
 
 #Routes
 @app.route('/')
@@ -37,13 +65,19 @@ def page_not_found(e):
 @app.route('/name', methods=['GET', 'POST'])
 def name():
 	name = None
+	case_matches = []
 	form = NamerForm()
 	# Validate Form
 	if form.validate_on_submit():
 		name = form.name.data
 		form.name.data = ''
-		flash("Form Submitted Successfully!")
-		
-	return render_template("name.html", 
+		case_matches = lookup_case_by_name(name, request.remote_addr or 'unknown')
+		if case_matches:
+			flash("Form Submitted Successfully!")
+		else:
+			flash("No case found for that name.")
+
+	return render_template("name.html",
 		name = name,
-		form = form)
\ No newline at end of file
+		form = form,
+		case_matches = case_matches)
\ No newline at end of file
